@@ -0,0 +1,293 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBLOG-STATS.
+      * ============================================================
+      * COBLOG Publishing Statistics
+      * Reads the same sorted post-record stream the other COBLOG
+      * programs consume and rolls it up into a management report:
+      * posts per POST-TAG, posts per POST-AUTHOR, posts per calendar
+      * month (POST-DATE split the same way COBLOG-RSS's
+      * FORMAT-RFC822-DATE breaks it into year/month/day), and the
+      * total post count. Drafts and not-yet-due scheduled posts (see
+      * POST-STATUS) are left out, the same as COBLOG-RSS/SITEMAP/
+      * SEARCH leave them out of their own output.
+      * The report itself is written to stdout with plain DISPLAY
+      * statements, the same as COBLOG-SEARCH's JSON output - there
+      * is no other stdout content in this program to collide with.
+      *
+      * Modification history:
+      *   2026-08-09  dev   Initial version.
+      * ============================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO KEYBOARD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD INPUT-FILE.
+       01 INPUT-RECORD.
+           COPY POSTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-INPUT-STATUS       PIC XX VALUE SPACES.
+       01 WS-EOF                PIC 9  VALUE 0.
+       01 WS-RUN-DATE           PIC X(8) VALUE SPACES.
+
+      * Control break on slug - one post per group of POST-BODY-LINE
+      * records, the same idea COBLOG-SEARCH/SITEMAP/LINKCHECK use.
+       01 WS-CURRENT-SLUG       PIC X(60) VALUE SPACES.
+       01 WS-CURRENT-LIVE       PIC 9  VALUE 1.
+       01 WS-TRIMMED-SLUG       PIC X(60) VALUE SPACES.
+       01 WS-TRIMMED-TAG        PIC X(30) VALUE SPACES.
+       01 WS-TRIMMED-AUTHOR     PIC X(40) VALUE SPACES.
+       01 WS-TRIMMED-DATE       PIC X(8) VALUE SPACES.
+       01 WS-TRIMMED-STATUS     PIC X(10) VALUE SPACES.
+       01 WS-POST-LIVE          PIC 9  VALUE 1.
+
+       01 WS-TOTAL-POSTS        PIC 9(6) VALUE 0.
+       01 WS-TOTAL-POSTS-DISP   PIC ZZZZZ9.
+
+      * Date split - same breakdown FORMAT-RFC822-DATE uses elsewhere,
+      * kept to just year/month here since the report only needs the
+      * calendar month a post falls in.
+       01 WS-YEAR               PIC X(4) VALUE SPACES.
+       01 WS-MONTH              PIC X(2) VALUE SPACES.
+       01 WS-DAY                PIC X(2) VALUE SPACES.
+       01 WS-YEAR-MONTH         PIC X(7) VALUE SPACES.
+
+      * Posts per tag
+       01 WS-TAG-TABLE.
+           05 WS-TAG-ENTRY OCCURS 50 TIMES.
+               10 WS-TAG-NAME       PIC X(30).
+               10 WS-TAG-POSTS      PIC 9(6).
+       01 WS-TAG-COUNT          PIC 99 VALUE 0.
+       01 WS-TAG-I              PIC 99 VALUE 0.
+       01 WS-TAG-FOUND          PIC 9  VALUE 0.
+       01 WS-TAG-POSTS-DISP     PIC ZZZZZ9.
+
+      * Posts per author
+       01 WS-AUTHOR-TABLE.
+           05 WS-AUTHOR-ENTRY OCCURS 50 TIMES.
+               10 WS-AUTHOR-NAME    PIC X(40).
+               10 WS-AUTHOR-POSTS   PIC 9(6).
+       01 WS-AUTHOR-COUNT       PIC 99 VALUE 0.
+       01 WS-AUTHOR-I           PIC 99 VALUE 0.
+       01 WS-AUTHOR-FOUND       PIC 9  VALUE 0.
+       01 WS-AUTHOR-POSTS-DISP  PIC ZZZZZ9.
+
+      * Posts per calendar month (key is "YYYY-MM")
+       01 WS-MONTH-TABLE.
+           05 WS-MONTH-ENTRY OCCURS 120 TIMES.
+               10 WS-MONTH-KEY      PIC X(7).
+               10 WS-MONTH-POSTS    PIC 9(6).
+       01 WS-MONTH-COUNT        PIC 999 VALUE 0.
+       01 WS-MONTH-I            PIC 999 VALUE 0.
+       01 WS-MONTH-FOUND        PIC 9  VALUE 0.
+       01 WS-MONTH-POSTS-DISP   PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+
+           OPEN INPUT INPUT-FILE
+           IF WS-INPUT-STATUS NOT = "00"
+               DISPLAY "Error opening input: " WS-INPUT-STATUS
+                   UPON SYSERR
+               STOP RUN
+           END-IF
+
+           PERFORM READ-AND-TALLY UNTIL WS-EOF = 1
+
+           PERFORM FLUSH-CURRENT-POST
+
+           CLOSE INPUT-FILE
+
+           PERFORM WRITE-REPORT
+
+           STOP RUN.
+
+       READ-AND-TALLY.
+           READ INPUT-FILE
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   PERFORM PROCESS-STATS-RECORD
+           END-READ.
+
+       PROCESS-STATS-RECORD.
+           MOVE FUNCTION TRIM(POST-SLUG) TO WS-TRIMMED-SLUG
+
+           IF WS-TRIMMED-SLUG NOT = WS-CURRENT-SLUG
+               PERFORM FLUSH-CURRENT-POST
+               MOVE FUNCTION TRIM(POST-TAG) TO WS-TRIMMED-TAG
+               MOVE FUNCTION TRIM(POST-AUTHOR) TO WS-TRIMMED-AUTHOR
+               MOVE FUNCTION TRIM(POST-DATE) TO WS-TRIMMED-DATE
+               PERFORM CHECK-POST-LIVE
+               MOVE WS-POST-LIVE TO WS-CURRENT-LIVE
+               MOVE WS-TRIMMED-SLUG TO WS-CURRENT-SLUG
+           END-IF.
+
+       FLUSH-CURRENT-POST.
+      * Tally the post just finished (if any) into the three
+      * breakdown tables and the running total, then reset the
+      * control break so a blank-slug final call is a no-op.
+           IF WS-CURRENT-SLUG NOT = SPACES AND WS-CURRENT-LIVE = 1
+               ADD 1 TO WS-TOTAL-POSTS
+               PERFORM TALLY-TAG
+               PERFORM TALLY-AUTHOR
+               PERFORM TALLY-MONTH
+           END-IF
+           MOVE SPACES TO WS-CURRENT-SLUG.
+
+       TALLY-TAG.
+           MOVE 0 TO WS-TAG-FOUND
+           PERFORM VARYING WS-TAG-I FROM 1 BY 1
+               UNTIL WS-TAG-I > WS-TAG-COUNT
+               IF WS-TAG-NAME(WS-TAG-I) = WS-TRIMMED-TAG
+                   ADD 1 TO WS-TAG-POSTS(WS-TAG-I)
+                   MOVE 1 TO WS-TAG-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-TAG-FOUND = 0 AND WS-TAG-COUNT < 50
+               ADD 1 TO WS-TAG-COUNT
+               MOVE WS-TRIMMED-TAG TO WS-TAG-NAME(WS-TAG-COUNT)
+               MOVE 1 TO WS-TAG-POSTS(WS-TAG-COUNT)
+           END-IF.
+
+       TALLY-AUTHOR.
+           MOVE 0 TO WS-AUTHOR-FOUND
+           PERFORM VARYING WS-AUTHOR-I FROM 1 BY 1
+               UNTIL WS-AUTHOR-I > WS-AUTHOR-COUNT
+               IF WS-AUTHOR-NAME(WS-AUTHOR-I) = WS-TRIMMED-AUTHOR
+                   ADD 1 TO WS-AUTHOR-POSTS(WS-AUTHOR-I)
+                   MOVE 1 TO WS-AUTHOR-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-AUTHOR-FOUND = 0 AND WS-AUTHOR-COUNT < 50
+               ADD 1 TO WS-AUTHOR-COUNT
+               MOVE WS-TRIMMED-AUTHOR TO WS-AUTHOR-NAME(WS-AUTHOR-COUNT)
+               MOVE 1 TO WS-AUTHOR-POSTS(WS-AUTHOR-COUNT)
+           END-IF.
+
+       TALLY-MONTH.
+           MOVE SPACES TO WS-YEAR-MONTH
+           IF WS-TRIMMED-DATE NOT = SPACES
+               MOVE WS-TRIMMED-DATE(1:4) TO WS-YEAR
+               MOVE WS-TRIMMED-DATE(5:2) TO WS-MONTH
+               MOVE WS-TRIMMED-DATE(7:2) TO WS-DAY
+               STRING WS-YEAR "-" WS-MONTH
+                   DELIMITED SIZE INTO WS-YEAR-MONTH
+           END-IF
+
+           MOVE 0 TO WS-MONTH-FOUND
+           PERFORM VARYING WS-MONTH-I FROM 1 BY 1
+               UNTIL WS-MONTH-I > WS-MONTH-COUNT
+               IF WS-MONTH-KEY(WS-MONTH-I) = WS-YEAR-MONTH
+                   ADD 1 TO WS-MONTH-POSTS(WS-MONTH-I)
+                   MOVE 1 TO WS-MONTH-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-MONTH-FOUND = 0 AND WS-MONTH-COUNT < 120
+               ADD 1 TO WS-MONTH-COUNT
+               MOVE WS-YEAR-MONTH TO WS-MONTH-KEY(WS-MONTH-COUNT)
+               MOVE 1 TO WS-MONTH-POSTS(WS-MONTH-COUNT)
+           END-IF.
+
+       CHECK-POST-LIVE.
+      * A post counts toward the report unless it is still a DRAFT,
+      * or SCHEDULED for a POST-DATE later than today's run date. A
+      * blank POST-STATUS means LIVE, same as COBLOG-SITE/SEARCH.
+           MOVE FUNCTION TRIM(POST-STATUS) TO WS-TRIMMED-STATUS
+           EVALUATE WS-TRIMMED-STATUS
+               WHEN SPACES
+                   MOVE 1 TO WS-POST-LIVE
+               WHEN "LIVE"
+                   MOVE 1 TO WS-POST-LIVE
+               WHEN "DRAFT"
+                   MOVE 0 TO WS-POST-LIVE
+               WHEN "SCHEDULED"
+                   IF WS-TRIMMED-DATE <= WS-RUN-DATE
+                       MOVE 1 TO WS-POST-LIVE
+                   ELSE
+                       MOVE 0 TO WS-POST-LIVE
+                   END-IF
+               WHEN OTHER
+                   MOVE 1 TO WS-POST-LIVE
+           END-EVALUATE.
+
+       WRITE-REPORT.
+           MOVE WS-TOTAL-POSTS TO WS-TOTAL-POSTS-DISP
+
+           DISPLAY "COBLOG-STATS report"
+           DISPLAY "===================="
+           DISPLAY " "
+           DISPLAY "Total posts: " FUNCTION TRIM(WS-TOTAL-POSTS-DISP)
+           DISPLAY " "
+
+           DISPLAY "Posts per tag:"
+           PERFORM VARYING WS-TAG-I FROM 1 BY 1
+               UNTIL WS-TAG-I > WS-TAG-COUNT
+               PERFORM WRITE-TAG-LINE
+           END-PERFORM
+           DISPLAY " "
+
+           DISPLAY "Posts per author:"
+           PERFORM VARYING WS-AUTHOR-I FROM 1 BY 1
+               UNTIL WS-AUTHOR-I > WS-AUTHOR-COUNT
+               PERFORM WRITE-AUTHOR-LINE
+           END-PERFORM
+           DISPLAY " "
+
+           DISPLAY "Posts per month:"
+           PERFORM VARYING WS-MONTH-I FROM 1 BY 1
+               UNTIL WS-MONTH-I > WS-MONTH-COUNT
+               PERFORM WRITE-MONTH-LINE
+           END-PERFORM
+
+           PERFORM CHECK-TABLE-CEILINGS.
+
+       CHECK-TABLE-CEILINGS.
+      * TALLY-TAG/TALLY-AUTHOR/TALLY-MONTH stop adding new distinct
+      * keys once their table fills, the same ceiling COBLOG-SITE's
+      * author/tag tables and index table hit - warn on stderr so a
+      * maxed-out report does not look like a short but complete one.
+           IF WS-TAG-COUNT >= 50
+               DISPLAY "COBLOG-STATS: WARNING - tag table ceiling "
+                   "(50) reached, some distinct tags were left out "
+                   "of the report"
+                   UPON SYSERR
+           END-IF
+           IF WS-AUTHOR-COUNT >= 50
+               DISPLAY "COBLOG-STATS: WARNING - author table ceiling "
+                   "(50) reached, some distinct authors were left "
+                   "out of the report"
+                   UPON SYSERR
+           END-IF
+           IF WS-MONTH-COUNT >= 120
+               DISPLAY "COBLOG-STATS: WARNING - month table ceiling "
+                   "(120) reached, some distinct months were left "
+                   "out of the report"
+                   UPON SYSERR
+           END-IF.
+
+       WRITE-TAG-LINE.
+           MOVE WS-TAG-POSTS(WS-TAG-I) TO WS-TAG-POSTS-DISP
+           DISPLAY "  " FUNCTION TRIM(WS-TAG-NAME(WS-TAG-I))
+               ": " FUNCTION TRIM(WS-TAG-POSTS-DISP).
+
+       WRITE-AUTHOR-LINE.
+           MOVE WS-AUTHOR-POSTS(WS-AUTHOR-I) TO WS-AUTHOR-POSTS-DISP
+           DISPLAY "  " FUNCTION TRIM(WS-AUTHOR-NAME(WS-AUTHOR-I))
+               ": " FUNCTION TRIM(WS-AUTHOR-POSTS-DISP).
+
+       WRITE-MONTH-LINE.
+           MOVE WS-MONTH-POSTS(WS-MONTH-I) TO WS-MONTH-POSTS-DISP
+           DISPLAY "  " FUNCTION TRIM(WS-MONTH-KEY(WS-MONTH-I))
+               ": " FUNCTION TRIM(WS-MONTH-POSTS-DISP).
