@@ -0,0 +1,25 @@
+      * ============================================================
+      * POSTREC - COBLOG Post Record Layout
+      * Common field list for a single post record as it flows
+      * through COBLOG-SORT, COBLOG-SITE, COBLOG-RSS and
+      * COBLOG-SITEMAP. COPY this member under the 01-level that
+      * each program already declares (INPUT-RECORD, SORT-RECORD,
+      * and so on) instead of retyping the field list.
+      *
+      * Total length: 1548 bytes.
+      *
+      * Modification history:
+      *   2026-08-09  dev   Initial extraction from the four
+      *                     hand-typed copies of this layout.
+      *   2026-08-09  dev   Added POST-STATUS (DRAFT/SCHEDULED/LIVE).
+      * ============================================================
+           05 POST-DATE            PIC X(8).
+           05 POST-STATUS          PIC X(10).
+           05 POST-SLUG            PIC X(60).
+           05 POST-TITLE           PIC X(120).
+           05 POST-AUTHOR          PIC X(40).
+           05 POST-TAG             PIC X(30).
+           05 POST-DESC            PIC X(160).
+           05 POST-CANONICAL       PIC X(120).
+           05 POST-JSON-LD         PIC X(800).
+           05 POST-BODY-LINE       PIC X(200).
