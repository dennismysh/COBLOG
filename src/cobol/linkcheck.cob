@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBLOG-LINKCHECK.
+      * ============================================================
+      * COBLOG Link/Canonical-URL Consistency Checker
+      * Reads the same sorted post-record stream the other COBLOG
+      * programs consume and reconciles it against a COBLOG-SITE
+      * output tree before a build goes live:
+      *   - every slug must have a <output-dir>/<slug>/index.html
+      *     on disk (i.e. COBLOG-SITE actually generated it)
+      *   - POST-CANONICAL must not repeat across two different
+      *     slugs
+      *   - POST-CANONICAL must end in /<slug>, i.e. it must point
+      *     back at the post it is attached to
+      * Nothing is written to stdout; problems are reported as
+      * diagnostics on stderr and the run's exit code is non-zero
+      * if anything was found.
+      *
+      * Modification history:
+      *   2026-08-09  dev   Initial version.
+      * ============================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO KEYBOARD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+           SELECT CHECK-FILE ASSIGN TO WS-CHECK-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD INPUT-FILE.
+       01 INPUT-RECORD.
+           COPY POSTREC.
+
+       FD CHECK-FILE.
+       01 CHECK-RECORD          PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INPUT-STATUS       PIC XX VALUE SPACES.
+       01 WS-CHECK-STATUS       PIC XX VALUE SPACES.
+       01 WS-EOF                PIC 9  VALUE 0.
+
+       01 WS-ARGS               PIC X(256) VALUE SPACES.
+       01 WS-OUTPUT-DIR         PIC X(256) VALUE ".".
+       01 WS-CHECK-PATH         PIC X(300) VALUE SPACES.
+
+       01 WS-RECORD-COUNT       PIC 9(6) VALUE 0.
+       01 WS-SLUG-COUNT         PIC 9(6) VALUE 0.
+       01 WS-ERROR-COUNT        PIC 9(6) VALUE 0.
+
+      * Trimmed fields under test - only re-checked on a slug change,
+      * the same control-break idea COBLOG-RSS/COBLOG-SITEMAP use to
+      * act on a slug once rather than once per body-line record.
+       01 WS-TRIMMED-SLUG       PIC X(60) VALUE SPACES.
+       01 WS-CURRENT-SLUG       PIC X(60) VALUE SPACES.
+       01 WS-TRIMMED-CANONICAL  PIC X(120) VALUE SPACES.
+
+      * Canonical-ends-in-/slug comparison
+       01 WS-SUFFIX             PIC X(62) VALUE SPACES.
+       01 WS-SUFFIX-LEN         PIC 999 VALUE 0.
+       01 WS-CANON-LEN          PIC 999 VALUE 0.
+       01 WS-SUFFIX-START       PIC 999 VALUE 0.
+       01 WS-CANON-TAIL         PIC X(62) VALUE SPACES.
+
+      * Duplicate-canonical-across-slugs detection
+       01 WS-SEEN-TABLE.
+           05 WS-SEEN-ENTRY OCCURS 200 TIMES.
+               10 WS-SEEN-SLUG       PIC X(60).
+               10 WS-SEEN-CANONICAL  PIC X(120).
+       01 WS-SEEN-COUNT         PIC 999 VALUE 0.
+       01 WS-SEEN-I             PIC 999 VALUE 0.
+       01 WS-SEEN-MATCH         PIC 9   VALUE 0.
+
+       01 WS-DIAG-LINE          PIC X(256) VALUE SPACES.
+       01 WS-RECORD-NUM-DISP    PIC ZZZZZ9.
+       01 WS-SLUG-COUNT-DISP    PIC ZZZZZ9.
+       01 WS-ERROR-COUNT-DISP   PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM PARSE-COMMAND-LINE
+
+           OPEN INPUT INPUT-FILE
+           IF WS-INPUT-STATUS NOT = "00"
+               DISPLAY "Error opening input: " WS-INPUT-STATUS
+                   UPON SYSERR
+               STOP RUN
+           END-IF
+
+           PERFORM READ-AND-CHECK UNTIL WS-EOF = 1
+
+           CLOSE INPUT-FILE
+
+           MOVE WS-SLUG-COUNT TO WS-SLUG-COUNT-DISP
+           MOVE WS-ERROR-COUNT TO WS-ERROR-COUNT-DISP
+           DISPLAY "COBLOG-LINKCHECK: "
+               FUNCTION TRIM(WS-SLUG-COUNT-DISP) " slug(s) checked, "
+               FUNCTION TRIM(WS-ERROR-COUNT-DISP) " problem(s) found"
+               UPON SYSERR
+
+           IF WS-SEEN-COUNT >= 200
+               DISPLAY "COBLOG-LINKCHECK: WARNING - seen-canonical "
+                   "table ceiling (200) reached, duplicate-canonical "
+                   "detection stopped recording new slugs"
+                   UPON SYSERR
+           END-IF
+
+           IF WS-ERROR-COUNT > 0
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       PARSE-COMMAND-LINE.
+      * One positional argument - the COBLOG-SITE output directory to
+      * reconcile against. Defaults to the current directory.
+           ACCEPT WS-ARGS FROM COMMAND-LINE
+           IF WS-ARGS NOT = SPACES
+               MOVE FUNCTION TRIM(WS-ARGS) TO WS-OUTPUT-DIR
+           END-IF.
+
+       READ-AND-CHECK.
+           READ INPUT-FILE
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   PERFORM CHECK-RECORD-PARA
+           END-READ.
+
+       CHECK-RECORD-PARA.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE WS-RECORD-COUNT TO WS-RECORD-NUM-DISP
+           MOVE FUNCTION TRIM(POST-SLUG) TO WS-TRIMMED-SLUG
+
+           IF WS-TRIMMED-SLUG = WS-CURRENT-SLUG
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-TRIMMED-SLUG TO WS-CURRENT-SLUG
+           ADD 1 TO WS-SLUG-COUNT
+           MOVE FUNCTION TRIM(POST-CANONICAL) TO WS-TRIMMED-CANONICAL
+
+           PERFORM CHECK-DIRECTORY-EXISTS
+           PERFORM CHECK-CANONICAL-MATCHES-SLUG
+           PERFORM CHECK-DUPLICATE-CANONICAL.
+
+       CHECK-DIRECTORY-EXISTS.
+           MOVE SPACES TO WS-CHECK-PATH
+           STRING FUNCTION TRIM(WS-OUTPUT-DIR)
+               "/" FUNCTION TRIM(WS-TRIMMED-SLUG)
+               "/index.html"
+               DELIMITED SIZE INTO WS-CHECK-PATH
+           OPEN INPUT CHECK-FILE
+           IF WS-CHECK-STATUS NOT = "00"
+               PERFORM REPORT-ERROR-MISSING-DIR
+           END-IF
+           CLOSE CHECK-FILE.
+
+       REPORT-ERROR-MISSING-DIR.
+           MOVE SPACES TO WS-DIAG-LINE
+           STRING "LINKCHECK: slug '" FUNCTION TRIM(WS-TRIMMED-SLUG)
+               "' has no " FUNCTION TRIM(WS-CHECK-PATH)
+               " on disk"
+               DELIMITED SIZE INTO WS-DIAG-LINE
+           DISPLAY FUNCTION TRIM(WS-DIAG-LINE) UPON SYSERR
+           ADD 1 TO WS-ERROR-COUNT.
+
+       CHECK-CANONICAL-MATCHES-SLUG.
+      * POST-CANONICAL must resolve back to this post, i.e. it must
+      * end in "/<slug>".
+           IF WS-TRIMMED-CANONICAL = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-SUFFIX
+           STRING "/" FUNCTION TRIM(WS-TRIMMED-SLUG)
+               DELIMITED SIZE INTO WS-SUFFIX
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SUFFIX))
+               TO WS-SUFFIX-LEN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TRIMMED-CANONICAL))
+               TO WS-CANON-LEN
+
+           IF WS-SUFFIX-LEN > WS-CANON-LEN
+               PERFORM REPORT-ERROR-CANONICAL-MISMATCH
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-SUFFIX-START = WS-CANON-LEN - WS-SUFFIX-LEN + 1
+           MOVE SPACES TO WS-CANON-TAIL
+           MOVE WS-TRIMMED-CANONICAL(WS-SUFFIX-START:WS-SUFFIX-LEN)
+               TO WS-CANON-TAIL(1:WS-SUFFIX-LEN)
+
+           IF WS-CANON-TAIL(1:WS-SUFFIX-LEN)
+               NOT = WS-SUFFIX(1:WS-SUFFIX-LEN)
+               PERFORM REPORT-ERROR-CANONICAL-MISMATCH
+           END-IF.
+
+       REPORT-ERROR-CANONICAL-MISMATCH.
+           MOVE SPACES TO WS-DIAG-LINE
+           STRING "LINKCHECK: slug '" FUNCTION TRIM(WS-TRIMMED-SLUG)
+               "' has POST-CANONICAL '"
+               FUNCTION TRIM(WS-TRIMMED-CANONICAL)
+               "' which does not resolve to /"
+               FUNCTION TRIM(WS-TRIMMED-SLUG)
+               DELIMITED SIZE INTO WS-DIAG-LINE
+           DISPLAY FUNCTION TRIM(WS-DIAG-LINE) UPON SYSERR
+           ADD 1 TO WS-ERROR-COUNT.
+
+       CHECK-DUPLICATE-CANONICAL.
+           IF WS-TRIMMED-CANONICAL = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-SEEN-MATCH
+           PERFORM VARYING WS-SEEN-I FROM 1 BY 1
+               UNTIL WS-SEEN-I > WS-SEEN-COUNT
+               IF WS-SEEN-CANONICAL(WS-SEEN-I) = WS-TRIMMED-CANONICAL
+                   MOVE 1 TO WS-SEEN-MATCH
+                   IF WS-SEEN-SLUG(WS-SEEN-I) NOT = WS-TRIMMED-SLUG
+                       PERFORM REPORT-ERROR-DUP-CANONICAL
+                   END-IF
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-SEEN-MATCH = 0 AND WS-SEEN-COUNT < 200
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE WS-TRIMMED-SLUG TO WS-SEEN-SLUG(WS-SEEN-COUNT)
+               MOVE WS-TRIMMED-CANONICAL
+                   TO WS-SEEN-CANONICAL(WS-SEEN-COUNT)
+           END-IF.
+
+       REPORT-ERROR-DUP-CANONICAL.
+           MOVE SPACES TO WS-DIAG-LINE
+           STRING "LINKCHECK: POST-CANONICAL '"
+               FUNCTION TRIM(WS-TRIMMED-CANONICAL)
+               "' used by slug '"
+               FUNCTION TRIM(WS-SEEN-SLUG(WS-SEEN-I))
+               "' and again by slug '"
+               FUNCTION TRIM(WS-TRIMMED-SLUG) "'"
+               DELIMITED SIZE INTO WS-DIAG-LINE
+           DISPLAY FUNCTION TRIM(WS-DIAG-LINE) UPON SYSERR
+           ADD 1 TO WS-ERROR-COUNT.
