@@ -1,8 +1,12 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBLOG-RSS.
       * ============================================================
-      * COBLOG RSS 2.0 Feed Generator
-      * Reads sorted fixed-width records, emits RSS XML to stdout.
+      * COBLOG Feed Generator
+      * Reads sorted fixed-width records, emits a feed to stdout.
+      * Defaults to RSS 2.0; --format=atom or --format=json switch
+      * to Atom or JSON Feed output using the same fields. --tag=<tag>
+      * restricts the feed to a single POST-TAG, for a tag-scoped
+      * feed-<tag>.xml (the caller redirects stdout to the file name).
       * ============================================================
 
        ENVIRONMENT DIVISION.
@@ -17,15 +21,7 @@
 
        FD INPUT-FILE.
        01 INPUT-RECORD.
-           05 POST-DATE        PIC X(8).
-           05 POST-SLUG        PIC X(60).
-           05 POST-TITLE       PIC X(120).
-           05 POST-AUTHOR      PIC X(40).
-           05 POST-TAG         PIC X(30).
-           05 POST-DESC        PIC X(160).
-           05 POST-CANONICAL   PIC X(120).
-           05 POST-JSON-LD     PIC X(800).
-           05 POST-BODY-LINE   PIC X(200).
+           COPY POSTREC.
 
        WORKING-STORAGE SECTION.
        01 WS-INPUT-STATUS      PIC XX VALUE SPACES.
@@ -34,7 +30,20 @@
        01 WS-HEADER-WRITTEN    PIC 9  VALUE 0.
        01 WS-IN-ITEM           PIC 9  VALUE 0.
        01 WS-ITEM-COUNT        PIC 999 VALUE 0.
+       01 WS-ITEM-COUNT-DISP   PIC ZZ9.
        01 WS-MAX-ITEMS         PIC 999 VALUE 20.
+       01 WS-MAX-ITEMS-DISP    PIC ZZ9.
+       01 WS-FEED-FORMAT       PIC X(10) VALUE "rss".
+       01 WS-TAG-FILTER        PIC X(30) VALUE SPACES.
+       01 WS-RUN-DATE          PIC X(8) VALUE SPACES.
+       01 WS-TRIMMED-STATUS    PIC X(10) VALUE SPACES.
+       01 WS-POST-LIVE         PIC 9  VALUE 1.
+
+      * Command line
+       01 WS-ARGS              PIC X(256) VALUE SPACES.
+       01 WS-ARG-TABLE.
+           05 WS-ARG-ENTRY OCCURS 10 TIMES PIC X(256).
+       01 WS-ARG-I              PIC 99 VALUE 0.
 
       * Trimmed fields
        01 WS-TRIMMED-TITLE     PIC X(120) VALUE SPACES.
@@ -44,19 +53,56 @@
        01 WS-TRIMMED-AUTHOR    PIC X(40) VALUE SPACES.
        01 WS-TRIMMED-DATE      PIC X(8)  VALUE SPACES.
 
-      * RFC 822 date parts
+      * RFC 822 / ISO 8601 date parts
        01 WS-YEAR              PIC X(4) VALUE SPACES.
        01 WS-MONTH             PIC X(2) VALUE SPACES.
        01 WS-DAY               PIC X(2) VALUE SPACES.
        01 WS-MONTH-NAME        PIC X(3) VALUE SPACES.
        01 WS-RFC-DATE          PIC X(40) VALUE SPACES.
        01 WS-MONTH-NUM         PIC 99 VALUE 0.
+       01 WS-ISO-DATE          PIC X(20) VALUE SPACES.
 
       * Output buffer
        01 WS-LINE              PIC X(2048) VALUE SPACES.
 
+      * JSON string escaping (quote and backslash only), for the
+      * JSON Feed format
+       01 WS-ESC-SRC           PIC X(200) VALUE SPACES.
+       01 WS-ESC-OUT           PIC X(400) VALUE SPACES.
+       01 WS-ESC-LEN           PIC 999 VALUE 0.
+       01 WS-ESC-OUT-LEN       PIC 999 VALUE 0.
+       01 WS-ESC-I             PIC 999 VALUE 0.
+       01 WS-ESC-ONE-CHAR      PIC X   VALUE SPACE.
+
+      * XML entity escaping, for the RSS and Atom formats (title,
+      * description and author text can legally contain &, <, >
+      * or quotes, and must not be allowed to break the XML they
+      * are STRING'd into)
+       01 WS-XESC-SRC          PIC X(160) VALUE SPACES.
+      * Sized for the true worst case out of ESCAPE-FOR-XML: all 160
+      * source characters being '"' or "'", the two entities that
+      * expand the most (&quot; / &apos;, 6 characters each).
+       01 WS-XESC-OUT          PIC X(960) VALUE SPACES.
+       01 WS-XESC-LEN          PIC 999    VALUE 0.
+       01 WS-XESC-PTR          PIC 9(4)   VALUE 1.
+       01 WS-XESC-I            PIC 999    VALUE 0.
+       01 WS-XESC-ONE-CHAR     PIC X      VALUE SPACE.
+       01 WS-XML-TITLE         PIC X(250) VALUE SPACES.
+       01 WS-XML-DESC          PIC X(300) VALUE SPACES.
+       01 WS-XML-AUTHOR        PIC X(100) VALUE SPACES.
+       01 WS-XML-CANONICAL     PIC X(250) VALUE SPACES.
+
+      * Build-run audit log
+       01 WS-RECORDS-READ      PIC 9(6) VALUE 0.
+       01 WS-RECORDS-READ-DISP PIC ZZZZZ9.
+       01 WS-TRUNCATED         PIC 9   VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
+           PERFORM PARSE-COMMAND-LINE
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+
            OPEN INPUT INPUT-FILE
            IF WS-INPUT-STATUS NOT = "00"
                DISPLAY "Error opening input: " WS-INPUT-STATUS
@@ -65,28 +111,82 @@
 
            PERFORM READ-AND-EMIT UNTIL WS-EOF = 1
 
-      * Close last item if open
-           IF WS-IN-ITEM = 1
-               DISPLAY "    </item>"
-           END-IF
-
-      * Report footing - close channel
-           IF WS-HEADER-WRITTEN = 1
-               DISPLAY "  </channel>"
-               DISPLAY "</rss>"
-           END-IF
+           PERFORM CLOSE-FEED
 
            CLOSE INPUT-FILE
+
+           PERFORM WRITE-AUDIT-LOG
+
            STOP RUN.
 
+       PARSE-COMMAND-LINE.
+      * Override the item cap with --max-items=N (the way COBLOG-SORT
+      * reads --by=) and the output format with --format=atom|json.
+           ACCEPT WS-ARGS FROM COMMAND-LINE
+           IF WS-ARGS NOT = SPACES
+               UNSTRING WS-ARGS DELIMITED BY ALL SPACE
+                   INTO WS-ARG-ENTRY(1) WS-ARG-ENTRY(2)
+                        WS-ARG-ENTRY(3) WS-ARG-ENTRY(4)
+                        WS-ARG-ENTRY(5) WS-ARG-ENTRY(6)
+                        WS-ARG-ENTRY(7) WS-ARG-ENTRY(8)
+                        WS-ARG-ENTRY(9) WS-ARG-ENTRY(10)
+               END-UNSTRING
+               PERFORM VARYING WS-ARG-I FROM 1 BY 1
+                   UNTIL WS-ARG-I > 10
+                   PERFORM CLASSIFY-ARG
+               END-PERFORM
+           END-IF.
+
+       CLASSIFY-ARG.
+           IF WS-ARG-ENTRY(WS-ARG-I) = SPACES
+               CONTINUE
+           ELSE
+               IF WS-ARG-ENTRY(WS-ARG-I)(1:12) = "--max-items="
+                   MOVE FUNCTION NUMVAL(
+                       FUNCTION TRIM(WS-ARG-ENTRY(WS-ARG-I)(13:)))
+                       TO WS-MAX-ITEMS
+               ELSE
+                   IF WS-ARG-ENTRY(WS-ARG-I)(1:9) = "--format="
+                       MOVE FUNCTION TRIM(
+                           WS-ARG-ENTRY(WS-ARG-I)(10:))
+                           TO WS-FEED-FORMAT
+                   ELSE
+                       IF WS-ARG-ENTRY(WS-ARG-I)(1:6) = "--tag="
+                           MOVE FUNCTION TRIM(
+                               WS-ARG-ENTRY(WS-ARG-I)(7:))
+                               TO WS-TAG-FILTER
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
        READ-AND-EMIT.
            READ INPUT-FILE INTO INPUT-RECORD
                AT END
                    MOVE 1 TO WS-EOF
                NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
                    PERFORM PROCESS-RSS-RECORD
            END-READ.
 
+       WRITE-AUDIT-LOG.
+      * One-line end-of-run summary for the build log: records seen,
+      * items actually emitted, and a warning if WS-MAX-ITEMS cut the
+      * feed short of the full live post list.
+           MOVE WS-RECORDS-READ TO WS-RECORDS-READ-DISP
+           MOVE WS-ITEM-COUNT TO WS-ITEM-COUNT-DISP
+           DISPLAY "COBLOG-RSS: format=" FUNCTION TRIM(WS-FEED-FORMAT)
+               " records-read=" FUNCTION TRIM(WS-RECORDS-READ-DISP)
+               " items-emitted=" FUNCTION TRIM(WS-ITEM-COUNT-DISP)
+               UPON SYSERR
+           IF WS-TRUNCATED = 1
+               MOVE WS-MAX-ITEMS TO WS-MAX-ITEMS-DISP
+               DISPLAY "COBLOG-RSS: WARNING - item cap (--max-items="
+                   FUNCTION TRIM(WS-MAX-ITEMS-DISP)
+                   ") reached, feed was truncated"
+                   UPON SYSERR
+           END-IF.
+
        PROCESS-RSS-RECORD.
       * Only process first record per slug (control break)
            MOVE FUNCTION TRIM(POST-SLUG) TO WS-TRIMMED-SLUG
@@ -95,9 +195,25 @@
                EXIT PARAGRAPH
            END-IF
 
+      * Optional tag filter (--tag=<tag>) for a tag-scoped feed
+           IF WS-TAG-FILTER NOT = SPACES
+               AND FUNCTION TRIM(POST-TAG) NOT = WS-TAG-FILTER
+               MOVE WS-TRIMMED-SLUG TO WS-CURRENT-SLUG
+               EXIT PARAGRAPH
+           END-IF
+
+      * Drafts and not-yet-due scheduled posts stay out of the feed
+      * until COBLOG-SITE would consider them live.
+           PERFORM CHECK-POST-LIVE
+           IF WS-POST-LIVE = 0
+               MOVE WS-TRIMMED-SLUG TO WS-CURRENT-SLUG
+               EXIT PARAGRAPH
+           END-IF
+
       * Limit items
            IF WS-ITEM-COUNT >= WS-MAX-ITEMS
                MOVE 1 TO WS-EOF
+               MOVE 1 TO WS-TRUNCATED
                EXIT PARAGRAPH
            END-IF
 
@@ -108,67 +224,343 @@
                TO WS-TRIMMED-CANONICAL
            MOVE FUNCTION TRIM(POST-AUTHOR) TO WS-TRIMMED-AUTHOR
            MOVE POST-DATE TO WS-TRIMMED-DATE
+           PERFORM ESCAPE-RECORD-FIELDS-FOR-XML
 
-      * Report Heading - channel header (once)
+      * Report Heading - feed header (once)
            IF WS-HEADER-WRITTEN = 0
-               DISPLAY
-                   "<?xml version='1.0' encoding='UTF-8'?>"
-               DISPLAY
-                   "<rss version='2.0'>"
-               DISPLAY "  <channel>"
-               DISPLAY "    <title>COBLOG</title>"
-               DISPLAY
-                   "    <description>"
-                   "A blog powered by COBOL Report Writer"
-                   "</description>"
-               DISPLAY "    <language>en-us</language>"
+               PERFORM WRITE-FEED-HEADER
                MOVE 1 TO WS-HEADER-WRITTEN
            END-IF
 
       * Close previous item
            IF WS-IN-ITEM = 1
-               DISPLAY "    </item>"
+               PERFORM CLOSE-PREV-ITEM
            END-IF
 
-      * Format RFC 822 date
+      * Format dates
            PERFORM FORMAT-RFC822-DATE
+           PERFORM FORMAT-ISO8601-DATE
 
       * Emit item (Detail equivalent)
+           PERFORM WRITE-FEED-ITEM
+
+           MOVE 1 TO WS-IN-ITEM
+           ADD 1 TO WS-ITEM-COUNT
+           MOVE WS-TRIMMED-SLUG TO WS-CURRENT-SLUG.
+
+       WRITE-FEED-HEADER.
+           EVALUATE WS-FEED-FORMAT
+               WHEN "atom"
+                   PERFORM WRITE-ATOM-HEADER
+               WHEN "json"
+                   PERFORM WRITE-JSON-HEADER
+               WHEN OTHER
+                   PERFORM WRITE-RSS-HEADER
+           END-EVALUATE.
+
+       WRITE-RSS-HEADER.
+           DISPLAY
+               "<?xml version='1.0' encoding='UTF-8'?>"
+           DISPLAY
+               "<rss version='2.0'>"
+           DISPLAY "  <channel>"
+           DISPLAY "    <title>COBLOG</title>"
+           DISPLAY
+               "    <description>"
+               "A blog powered by COBOL Report Writer"
+               "</description>"
+           DISPLAY "    <language>en-us</language>".
+
+       WRITE-ATOM-HEADER.
+           DISPLAY
+               "<?xml version='1.0' encoding='UTF-8'?>"
+           DISPLAY
+               "<feed xmlns='http://www.w3.org/2005/Atom'>"
+           DISPLAY "  <title>COBLOG</title>"
+           DISPLAY
+               "  <subtitle>A blog powered by COBOL Report "
+               "Writer</subtitle>"
+           DISPLAY "  <id>urn:coblog:feed</id>".
+
+       WRITE-JSON-HEADER.
+           DISPLAY "{"
+           DISPLAY
+               '  "version": "https://jsonfeed.org/version/1.1",'
+           DISPLAY '  "title": "COBLOG",'
+           DISPLAY
+               '  "description": '
+               '"A blog powered by COBOL Report Writer",'
+           DISPLAY '  "items": ['.
+
+       CLOSE-PREV-ITEM.
+      * Close the just-finished item before the next one starts
+           EVALUATE WS-FEED-FORMAT
+               WHEN "atom"
+                   DISPLAY "  </entry>"
+               WHEN "json"
+                   DISPLAY "    },"
+               WHEN OTHER
+                   DISPLAY "    </item>"
+           END-EVALUATE.
+
+       CLOSE-FEED.
+      * Close the last item (if any) and the feed footer
+           EVALUATE WS-FEED-FORMAT
+               WHEN "atom"
+                   IF WS-IN-ITEM = 1
+                       DISPLAY "  </entry>"
+                   END-IF
+                   IF WS-HEADER-WRITTEN = 1
+                       DISPLAY "</feed>"
+                   END-IF
+               WHEN "json"
+                   IF WS-IN-ITEM = 1
+                       DISPLAY "    }"
+                   END-IF
+                   IF WS-HEADER-WRITTEN = 1
+                       DISPLAY "  ]"
+                       DISPLAY "}"
+                   END-IF
+               WHEN OTHER
+                   IF WS-IN-ITEM = 1
+                       DISPLAY "    </item>"
+                   END-IF
+                   IF WS-HEADER-WRITTEN = 1
+                       DISPLAY "  </channel>"
+                       DISPLAY "</rss>"
+                   END-IF
+           END-EVALUATE.
+
+       WRITE-FEED-ITEM.
+           EVALUATE WS-FEED-FORMAT
+               WHEN "atom"
+                   PERFORM WRITE-ATOM-ENTRY
+               WHEN "json"
+                   PERFORM WRITE-JSON-ITEM
+               WHEN OTHER
+                   PERFORM WRITE-RSS-ITEM
+           END-EVALUATE.
+
+       WRITE-RSS-ITEM.
            DISPLAY "    <item>"
+           MOVE SPACES TO WS-LINE
            STRING "      <title>"
-               FUNCTION TRIM(WS-TRIMMED-TITLE)
+               FUNCTION TRIM(WS-XML-TITLE)
                "</title>"
                DELIMITED SIZE INTO WS-LINE
            DISPLAY FUNCTION TRIM(WS-LINE)
+           MOVE SPACES TO WS-LINE
            STRING "      <link>"
-               FUNCTION TRIM(WS-TRIMMED-CANONICAL)
+               FUNCTION TRIM(WS-XML-CANONICAL)
                "</link>"
                DELIMITED SIZE INTO WS-LINE
            DISPLAY FUNCTION TRIM(WS-LINE)
+           MOVE SPACES TO WS-LINE
            STRING "      <description>"
-               FUNCTION TRIM(WS-TRIMMED-DESC)
+               FUNCTION TRIM(WS-XML-DESC)
                "</description>"
                DELIMITED SIZE INTO WS-LINE
            DISPLAY FUNCTION TRIM(WS-LINE)
+           MOVE SPACES TO WS-LINE
            STRING "      <author>"
-               FUNCTION TRIM(WS-TRIMMED-AUTHOR)
+               FUNCTION TRIM(WS-XML-AUTHOR)
                "</author>"
                DELIMITED SIZE INTO WS-LINE
            DISPLAY FUNCTION TRIM(WS-LINE)
+           MOVE SPACES TO WS-LINE
            STRING "      <guid>"
-               FUNCTION TRIM(WS-TRIMMED-CANONICAL)
+               FUNCTION TRIM(WS-XML-CANONICAL)
                "</guid>"
                DELIMITED SIZE INTO WS-LINE
            DISPLAY FUNCTION TRIM(WS-LINE)
+           MOVE SPACES TO WS-LINE
            STRING "      <pubDate>"
                FUNCTION TRIM(WS-RFC-DATE)
                "</pubDate>"
                DELIMITED SIZE INTO WS-LINE
+           DISPLAY FUNCTION TRIM(WS-LINE).
+
+       WRITE-ATOM-ENTRY.
+           DISPLAY "  <entry>"
+           MOVE SPACES TO WS-LINE
+           STRING "    <title>"
+               FUNCTION TRIM(WS-XML-TITLE)
+               "</title>"
+               DELIMITED SIZE INTO WS-LINE
+           DISPLAY FUNCTION TRIM(WS-LINE)
+           MOVE SPACES TO WS-LINE
+           STRING "    <link href='"
+               FUNCTION TRIM(WS-XML-CANONICAL)
+               "'/>"
+               DELIMITED SIZE INTO WS-LINE
+           DISPLAY FUNCTION TRIM(WS-LINE)
+           MOVE SPACES TO WS-LINE
+           STRING "    <id>"
+               FUNCTION TRIM(WS-XML-CANONICAL)
+               "</id>"
+               DELIMITED SIZE INTO WS-LINE
+           DISPLAY FUNCTION TRIM(WS-LINE)
+           MOVE SPACES TO WS-LINE
+           STRING "    <updated>"
+               FUNCTION TRIM(WS-ISO-DATE)
+               "</updated>"
+               DELIMITED SIZE INTO WS-LINE
+           DISPLAY FUNCTION TRIM(WS-LINE)
+           MOVE SPACES TO WS-LINE
+           STRING "    <summary>"
+               FUNCTION TRIM(WS-XML-DESC)
+               "</summary>"
+               DELIMITED SIZE INTO WS-LINE
            DISPLAY FUNCTION TRIM(WS-LINE)
+           MOVE SPACES TO WS-LINE
+           STRING "    <author><name>"
+               FUNCTION TRIM(WS-XML-AUTHOR)
+               "</name></author>"
+               DELIMITED SIZE INTO WS-LINE
+           DISPLAY FUNCTION TRIM(WS-LINE).
 
-           MOVE 1 TO WS-IN-ITEM
-           ADD 1 TO WS-ITEM-COUNT
-           MOVE WS-TRIMMED-SLUG TO WS-CURRENT-SLUG.
+       WRITE-JSON-ITEM.
+           DISPLAY "    {"
+
+           MOVE WS-TRIMMED-CANONICAL TO WS-ESC-SRC
+           PERFORM ESCAPE-FOR-JSON
+           MOVE SPACES TO WS-LINE
+           STRING '      "id": "'
+               FUNCTION TRIM(WS-ESC-OUT)
+               '",'
+               DELIMITED SIZE INTO WS-LINE
+           DISPLAY FUNCTION TRIM(WS-LINE)
+
+           MOVE WS-TRIMMED-TITLE TO WS-ESC-SRC
+           PERFORM ESCAPE-FOR-JSON
+           MOVE SPACES TO WS-LINE
+           STRING '      "title": "'
+               FUNCTION TRIM(WS-ESC-OUT)
+               '",'
+               DELIMITED SIZE INTO WS-LINE
+           DISPLAY FUNCTION TRIM(WS-LINE)
+
+           MOVE WS-TRIMMED-CANONICAL TO WS-ESC-SRC
+           PERFORM ESCAPE-FOR-JSON
+           MOVE SPACES TO WS-LINE
+           STRING '      "url": "'
+               FUNCTION TRIM(WS-ESC-OUT)
+               '",'
+               DELIMITED SIZE INTO WS-LINE
+           DISPLAY FUNCTION TRIM(WS-LINE)
+
+           MOVE WS-TRIMMED-DESC TO WS-ESC-SRC
+           PERFORM ESCAPE-FOR-JSON
+           MOVE SPACES TO WS-LINE
+           STRING '      "content_text": "'
+               FUNCTION TRIM(WS-ESC-OUT)
+               '",'
+               DELIMITED SIZE INTO WS-LINE
+           DISPLAY FUNCTION TRIM(WS-LINE)
+
+           MOVE SPACES TO WS-LINE
+           STRING '      "date_published": "'
+               FUNCTION TRIM(WS-ISO-DATE)
+               '",'
+               DELIMITED SIZE INTO WS-LINE
+           DISPLAY FUNCTION TRIM(WS-LINE)
+
+           MOVE WS-TRIMMED-AUTHOR TO WS-ESC-SRC
+           PERFORM ESCAPE-FOR-JSON
+           MOVE SPACES TO WS-LINE
+           STRING '      "author": {"name": "'
+               FUNCTION TRIM(WS-ESC-OUT)
+               '"}'
+               DELIMITED SIZE INTO WS-LINE
+           DISPLAY FUNCTION TRIM(WS-LINE).
+
+       ESCAPE-FOR-JSON.
+      * Backslash-escape '"' and '\' in WS-ESC-SRC into WS-ESC-OUT
+           MOVE SPACES TO WS-ESC-OUT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ESC-SRC))
+               TO WS-ESC-LEN
+           MOVE 0 TO WS-ESC-OUT-LEN
+           PERFORM VARYING WS-ESC-I FROM 1 BY 1
+               UNTIL WS-ESC-I > WS-ESC-LEN
+               MOVE WS-ESC-SRC(WS-ESC-I:1) TO WS-ESC-ONE-CHAR
+               IF WS-ESC-ONE-CHAR = '"' OR WS-ESC-ONE-CHAR = "\"
+                   ADD 1 TO WS-ESC-OUT-LEN
+                   MOVE "\" TO WS-ESC-OUT(WS-ESC-OUT-LEN:1)
+               END-IF
+               ADD 1 TO WS-ESC-OUT-LEN
+               MOVE WS-ESC-ONE-CHAR TO WS-ESC-OUT(WS-ESC-OUT-LEN:1)
+           END-PERFORM.
+
+       ESCAPE-FOR-XML.
+      * WS-XESC-SRC in -> WS-XESC-OUT out. Turns &, <, >, '"' and "'"
+      * into their named entities so a title, description or author
+      * containing one can't break the XML it is STRING'd into.
+           MOVE SPACES TO WS-XESC-OUT
+           MOVE 1 TO WS-XESC-PTR
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-XESC-SRC))
+               TO WS-XESC-LEN
+           PERFORM VARYING WS-XESC-I FROM 1 BY 1
+               UNTIL WS-XESC-I > WS-XESC-LEN
+               MOVE WS-XESC-SRC(WS-XESC-I:1) TO WS-XESC-ONE-CHAR
+               EVALUATE WS-XESC-ONE-CHAR
+                   WHEN "&"
+                       STRING "&amp;" DELIMITED SIZE
+                           INTO WS-XESC-OUT
+                           WITH POINTER WS-XESC-PTR
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN "<"
+                       STRING "&lt;" DELIMITED SIZE
+                           INTO WS-XESC-OUT
+                           WITH POINTER WS-XESC-PTR
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN ">"
+                       STRING "&gt;" DELIMITED SIZE
+                           INTO WS-XESC-OUT
+                           WITH POINTER WS-XESC-PTR
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN '"'
+                       STRING "&quot;" DELIMITED SIZE
+                           INTO WS-XESC-OUT
+                           WITH POINTER WS-XESC-PTR
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN "'"
+                       STRING "&apos;" DELIMITED SIZE
+                           INTO WS-XESC-OUT
+                           WITH POINTER WS-XESC-PTR
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN OTHER
+                       STRING WS-XESC-ONE-CHAR DELIMITED SIZE
+                           INTO WS-XESC-OUT
+                           WITH POINTER WS-XESC-PTR
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+               END-EVALUATE
+           END-PERFORM.
+
+       ESCAPE-RECORD-FIELDS-FOR-XML.
+      * Escaped counterparts of the current record's title/desc/
+      * author/canonical-link, for WRITE-RSS-ITEM and
+      * WRITE-ATOM-ENTRY to STRING into the feed. WS-TRIMMED-* stay
+      * raw since PROCESS-RSS-RECORD also compares WS-TRIMMED-SLUG
+      * for the control break and WS-TRIMMED-DATE feeds the date
+      * formatting paragraphs below.
+           MOVE WS-TRIMMED-TITLE TO WS-XESC-SRC
+           PERFORM ESCAPE-FOR-XML
+           MOVE WS-XESC-OUT TO WS-XML-TITLE
+           MOVE WS-TRIMMED-DESC TO WS-XESC-SRC
+           PERFORM ESCAPE-FOR-XML
+           MOVE WS-XESC-OUT TO WS-XML-DESC
+           MOVE WS-TRIMMED-AUTHOR TO WS-XESC-SRC
+           PERFORM ESCAPE-FOR-XML
+           MOVE WS-XESC-OUT TO WS-XML-AUTHOR
+           MOVE WS-TRIMMED-CANONICAL TO WS-XESC-SRC
+           PERFORM ESCAPE-FOR-XML
+           MOVE WS-XESC-OUT TO WS-XML-CANONICAL.
 
        FORMAT-RFC822-DATE.
       * Convert YYYYMMDD to RFC 822: DD Mon YYYY 00:00:00 GMT
@@ -198,3 +590,31 @@
                WS-MONTH-NAME " "
                WS-YEAR " 00:00:00 GMT"
                DELIMITED SIZE INTO WS-RFC-DATE.
+
+       FORMAT-ISO8601-DATE.
+      * Convert YYYYMMDD (already split into WS-YEAR/MONTH/DAY by
+      * FORMAT-RFC822-DATE) into YYYY-MM-DDT00:00:00Z
+           STRING WS-YEAR "-" WS-MONTH "-" WS-DAY "T00:00:00Z"
+               DELIMITED SIZE INTO WS-ISO-DATE.
+
+       CHECK-POST-LIVE.
+      * A post is live (goes in the feed) unless it is still a DRAFT,
+      * or SCHEDULED for a POST-DATE later than today's run date. A
+      * blank POST-STATUS means LIVE, same as COBLOG-SITE.
+           MOVE FUNCTION TRIM(POST-STATUS) TO WS-TRIMMED-STATUS
+           EVALUATE WS-TRIMMED-STATUS
+               WHEN SPACES
+                   MOVE 1 TO WS-POST-LIVE
+               WHEN "LIVE"
+                   MOVE 1 TO WS-POST-LIVE
+               WHEN "DRAFT"
+                   MOVE 0 TO WS-POST-LIVE
+               WHEN "SCHEDULED"
+                   IF POST-DATE <= WS-RUN-DATE
+                       MOVE 1 TO WS-POST-LIVE
+                   ELSE
+                       MOVE 0 TO WS-POST-LIVE
+                   END-IF
+               WHEN OTHER
+                   MOVE 1 TO WS-POST-LIVE
+           END-EVALUATE.
