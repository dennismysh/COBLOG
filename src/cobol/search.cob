@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBLOG-SEARCH.
+      * ============================================================
+      * COBLOG Search Index Generator
+      * Reads the same sorted post-record stream the other COBLOG
+      * programs consume, accumulates POST-BODY-LINE text per slug,
+      * and emits a flat search.json array of {slug,title,body}
+      * records to stdout - enough for a static client-side search
+      * box to fetch and filter against, without a server.
+      * Drafts and not-yet-due scheduled posts (see POST-STATUS) are
+      * left out of the index the same way COBLOG-RSS and
+      * COBLOG-SITEMAP leave them out of the feed and sitemap.
+      *
+      * Modification history:
+      *   2026-08-09  dev   Initial version.
+      * ============================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO KEYBOARD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD INPUT-FILE.
+       01 INPUT-RECORD.
+           COPY POSTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-INPUT-STATUS       PIC XX VALUE SPACES.
+       01 WS-EOF                PIC 9  VALUE 0.
+       01 WS-RUN-DATE           PIC X(8) VALUE SPACES.
+
+       01 WS-CURRENT-SLUG       PIC X(60) VALUE SPACES.
+       01 WS-CURRENT-LIVE       PIC 9  VALUE 1.
+       01 WS-RECORDS-EMITTED    PIC 9(5) VALUE 0.
+
+       01 WS-TRIMMED-SLUG       PIC X(60) VALUE SPACES.
+       01 WS-TRIMMED-TITLE      PIC X(120) VALUE SPACES.
+       01 WS-TRIMMED-BODY       PIC X(200) VALUE SPACES.
+       01 WS-TRIMMED-STATUS     PIC X(10) VALUE SPACES.
+       01 WS-POST-LIVE          PIC 9  VALUE 1.
+
+      * Accumulated body text for the slug currently being read,
+      * built up one POST-BODY-LINE at a time via STRING ... WITH
+      * POINTER. Capped at 2000 characters - a search snippet does
+      * not need the whole post verbatim, and this keeps the JSON
+      * output a manageable size.
+       01 WS-BODY-ACCUM         PIC X(2000) VALUE SPACES.
+       01 WS-BODY-PTR           PIC 9(4) VALUE 1.
+
+      * JSON string escaping (same shape as COBLOG-RSS's
+      * ESCAPE-FOR-JSON, sized up here for a 2000-char body)
+       01 WS-ESC-SRC            PIC X(2000) VALUE SPACES.
+       01 WS-ESC-OUT            PIC X(4000) VALUE SPACES.
+       01 WS-ESC-LEN            PIC 9(4) VALUE 0.
+       01 WS-ESC-OUT-LEN        PIC 9(4) VALUE 0.
+       01 WS-ESC-I              PIC 9(4) VALUE 0.
+       01 WS-ESC-ONE-CHAR       PIC X   VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+
+           OPEN INPUT INPUT-FILE
+           IF WS-INPUT-STATUS NOT = "00"
+               DISPLAY "Error opening input: " WS-INPUT-STATUS
+                   UPON SYSERR
+               STOP RUN
+           END-IF
+
+           DISPLAY "["
+
+           PERFORM READ-AND-INDEX UNTIL WS-EOF = 1
+
+           PERFORM FLUSH-SEARCH-RECORD
+
+           DISPLAY "]"
+
+           CLOSE INPUT-FILE
+           STOP RUN.
+
+       READ-AND-INDEX.
+           READ INPUT-FILE
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   PERFORM PROCESS-SEARCH-RECORD
+           END-READ.
+
+       PROCESS-SEARCH-RECORD.
+           MOVE FUNCTION TRIM(POST-SLUG) TO WS-TRIMMED-SLUG
+
+           IF WS-TRIMMED-SLUG NOT = WS-CURRENT-SLUG
+      * New slug - flush the one just finished, then start fresh
+               PERFORM FLUSH-SEARCH-RECORD
+
+               MOVE FUNCTION TRIM(POST-TITLE) TO WS-TRIMMED-TITLE
+               PERFORM CHECK-POST-LIVE
+               MOVE WS-POST-LIVE TO WS-CURRENT-LIVE
+               MOVE SPACES TO WS-BODY-ACCUM
+               MOVE 1 TO WS-BODY-PTR
+               MOVE WS-TRIMMED-SLUG TO WS-CURRENT-SLUG
+           END-IF
+
+           MOVE FUNCTION TRIM(POST-BODY-LINE) TO WS-TRIMMED-BODY
+           PERFORM APPEND-BODY-LINE.
+
+       APPEND-BODY-LINE.
+           IF WS-TRIMMED-BODY NOT = SPACES AND WS-BODY-PTR < 2000
+               STRING FUNCTION TRIM(WS-TRIMMED-BODY) " "
+                   DELIMITED SIZE INTO WS-BODY-ACCUM
+                   WITH POINTER WS-BODY-PTR
+                   ON OVERFLOW
+                       CONTINUE
+               END-STRING
+           END-IF.
+
+       FLUSH-SEARCH-RECORD.
+           IF WS-CURRENT-SLUG NOT = SPACES AND WS-CURRENT-LIVE = 1
+               IF WS-RECORDS-EMITTED > 0
+                   DISPLAY ","
+               END-IF
+
+               DISPLAY "  {"
+
+               MOVE WS-CURRENT-SLUG TO WS-ESC-SRC
+               PERFORM ESCAPE-FOR-JSON
+               DISPLAY '    "slug": "' FUNCTION TRIM(WS-ESC-OUT) '",'
+
+               MOVE WS-TRIMMED-TITLE TO WS-ESC-SRC
+               PERFORM ESCAPE-FOR-JSON
+               DISPLAY '    "title": "' FUNCTION TRIM(WS-ESC-OUT) '",'
+
+               MOVE WS-BODY-ACCUM TO WS-ESC-SRC
+               PERFORM ESCAPE-FOR-JSON
+               DISPLAY '    "body": "' FUNCTION TRIM(WS-ESC-OUT) '"'
+
+               DISPLAY "  }"
+               ADD 1 TO WS-RECORDS-EMITTED
+           END-IF.
+
+       ESCAPE-FOR-JSON.
+      * Backslash-escape '"' and '\' in WS-ESC-SRC into WS-ESC-OUT
+           MOVE SPACES TO WS-ESC-OUT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ESC-SRC))
+               TO WS-ESC-LEN
+           MOVE 0 TO WS-ESC-OUT-LEN
+           PERFORM VARYING WS-ESC-I FROM 1 BY 1
+               UNTIL WS-ESC-I > WS-ESC-LEN
+               MOVE WS-ESC-SRC(WS-ESC-I:1) TO WS-ESC-ONE-CHAR
+               IF WS-ESC-ONE-CHAR = '"' OR WS-ESC-ONE-CHAR = "\"
+                   ADD 1 TO WS-ESC-OUT-LEN
+                   MOVE "\" TO WS-ESC-OUT(WS-ESC-OUT-LEN:1)
+               END-IF
+               ADD 1 TO WS-ESC-OUT-LEN
+               MOVE WS-ESC-ONE-CHAR TO WS-ESC-OUT(WS-ESC-OUT-LEN:1)
+           END-PERFORM.
+
+       CHECK-POST-LIVE.
+      * A post is indexed for search unless it is still a DRAFT, or
+      * SCHEDULED for a POST-DATE later than today's run date. A
+      * blank POST-STATUS means LIVE, same as COBLOG-SITE.
+           MOVE FUNCTION TRIM(POST-STATUS) TO WS-TRIMMED-STATUS
+           EVALUATE WS-TRIMMED-STATUS
+               WHEN SPACES
+                   MOVE 1 TO WS-POST-LIVE
+               WHEN "LIVE"
+                   MOVE 1 TO WS-POST-LIVE
+               WHEN "DRAFT"
+                   MOVE 0 TO WS-POST-LIVE
+               WHEN "SCHEDULED"
+                   IF POST-DATE <= WS-RUN-DATE
+                       MOVE 1 TO WS-POST-LIVE
+                   ELSE
+                       MOVE 0 TO WS-POST-LIVE
+                   END-IF
+               WHEN OTHER
+                   MOVE 1 TO WS-POST-LIVE
+           END-EVALUATE.
