@@ -15,25 +15,35 @@
            SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-OUTPUT-STATUS.
+           SELECT MANIFEST-FILE ASSIGN TO WS-MANIFEST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MANIFEST-STATUS.
+           SELECT RESTART-FILE ASSIGN TO WS-RESTART-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT TAGINFO-FILE ASSIGN TO WS-TAGINFO-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAGINFO-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD INPUT-FILE.
        01 INPUT-RECORD.
-           05 POST-DATE        PIC X(8).
-           05 POST-SLUG        PIC X(60).
-           05 POST-TITLE       PIC X(120).
-           05 POST-AUTHOR      PIC X(40).
-           05 POST-TAG         PIC X(30).
-           05 POST-DESC        PIC X(160).
-           05 POST-CANONICAL   PIC X(120).
-           05 POST-JSON-LD     PIC X(800).
-           05 POST-BODY-LINE   PIC X(200).
+           COPY POSTREC.
 
        FD OUTPUT-FILE.
        01 OUTPUT-RECORD        PIC X(4096).
 
+       FD MANIFEST-FILE.
+       01 MANIFEST-LINE        PIC X(90).
+
+       FD RESTART-FILE.
+       01 RESTART-LINE         PIC X(60).
+
+       FD TAGINFO-FILE.
+       01 TAGINFO-LINE         PIC X(200).
+
        WORKING-STORAGE SECTION.
 
        01 WS-INPUT-STATUS      PIC XX VALUE SPACES.
@@ -56,6 +66,15 @@
        01 WS-INDEX-OPEN        PIC 9  VALUE 0.
        01 WS-PREV-SLUG         PIC X(60) VALUE SPACES.
 
+      * Pagination of the index page
+       01 WS-TOTAL-PAGES       PIC 999 VALUE 1.
+       01 WS-TOTAL-PAGES-DISP  PIC ZZ9.
+       01 WS-PAGE-START        PIC 999 VALUE 0.
+       01 WS-PAGE-END          PIC 999 VALUE 0.
+       01 WS-PAGE-NUM-DISP     PIC ZZ9.
+       01 WS-LINK-PAGE-NUM     PIC 999 VALUE 0.
+       01 WS-LINK-HREF         PIC X(20) VALUE SPACES.
+
       * Index entry buffer (max 200 posts)
        01 WS-INDEX-TABLE.
            05 WS-INDEX-ENTRY OCCURS 200 TIMES.
@@ -65,8 +84,64 @@
                10 WS-IDX-AUTHOR   PIC X(40).
                10 WS-IDX-TAG      PIC X(30).
                10 WS-IDX-DESC     PIC X(160).
+               10 WS-IDX-WORDS    PIC 9(5).
        01 WS-IDX-I              PIC 999 VALUE 0.
 
+      * Word count / reading time
+       01 WS-WORD-COUNT         PIC 9(5) VALUE 0.
+       01 WS-IN-WORD            PIC 9   VALUE 0.
+       01 WS-BODY-CHAR-I        PIC 999 VALUE 0.
+       01 WS-BODY-ONE-CHAR      PIC X   VALUE SPACE.
+       01 WS-READING-SRC-WORDS  PIC 9(5) VALUE 0.
+       01 WS-READING-MINS       PIC 999 VALUE 0.
+       01 WS-READING-DISP       PIC ZZ9.
+       01 WS-WORD-COUNT-DISP    PIC ZZZZ9.
+
+      * Draft/scheduled status gating
+       01 WS-RUN-DATE           PIC X(8) VALUE SPACES.
+       01 WS-TRIMMED-STATUS     PIC X(10) VALUE SPACES.
+       01 WS-POST-LIVE          PIC 9 VALUE 1.
+       01 WS-PREV-SLUG-LIVE     PIC 9 VALUE 0.
+
+      * Author archive pages
+       01 WS-AUTHOR-SLUG        PIC X(40) VALUE SPACES.
+       01 WS-AUTHOR-LEN         PIC 99 VALUE 0.
+       01 WS-AUTHOR-CHAR-I      PIC 99 VALUE 0.
+       01 WS-AUTHOR-ONE-CHAR    PIC X  VALUE SPACE.
+       01 WS-AUTHOR-TABLE.
+           05 WS-AUTHOR-ENTRY OCCURS 50 TIMES PIC X(40).
+       01 WS-AUTHOR-COUNT       PIC 99 VALUE 0.
+       01 WS-AUTHOR-I           PIC 99 VALUE 0.
+       01 WS-AUTHOR-J           PIC 99 VALUE 0.
+       01 WS-AUTHOR-FOUND       PIC 9  VALUE 0.
+
+      * Tag landing pages
+       01 WS-TAG-SLUG           PIC X(30) VALUE SPACES.
+       01 WS-TAG-LEN            PIC 99 VALUE 0.
+       01 WS-TAG-CHAR-I         PIC 99 VALUE 0.
+       01 WS-TAG-ONE-CHAR       PIC X  VALUE SPACE.
+       01 WS-TAG-TABLE.
+           05 WS-TAG-ENTRY OCCURS 50 TIMES PIC X(30).
+       01 WS-TAG-COUNT          PIC 99 VALUE 0.
+       01 WS-TAG-I              PIC 99 VALUE 0.
+       01 WS-TAG-J              PIC 99 VALUE 0.
+       01 WS-TAG-FOUND          PIC 9  VALUE 0.
+       01 WS-TAG-COUNT-DISP     PIC Z9.
+
+      * Optional per-tag descriptions (--tag-info=<path>), a plain
+      * "tag|description" file in the same spirit as --manifest=.
+       01 WS-TAGINFO-PATH       PIC X(256) VALUE SPACES.
+       01 WS-TAGINFO-STATUS     PIC XX VALUE SPACES.
+       01 WS-GOT-TAGINFO        PIC 9  VALUE 0.
+       01 WS-TAGINFO-TABLE.
+           05 WS-TAGINFO-ENTRY OCCURS 50 TIMES.
+               10 WS-TAGINFO-TAG   PIC X(30).
+               10 WS-TAGINFO-DESC  PIC X(160).
+       01 WS-TAGINFO-COUNT      PIC 99 VALUE 0.
+       01 WS-TAGINFO-I          PIC 99 VALUE 0.
+       01 WS-CURRENT-TAG-DESC   PIC X(160) VALUE SPACES.
+       01 WS-HTML-TAG-DESC      PIC X(400) VALUE SPACES.
+
       * HTML fragments
        01 WS-LINE              PIC X(4096) VALUE SPACES.
        01 WS-TRIMMED-TITLE     PIC X(120) VALUE SPACES.
@@ -79,6 +154,24 @@
        01 WS-TRIMMED-BODY      PIC X(200) VALUE SPACES.
        01 WS-TRIMMED-DATE      PIC X(8)   VALUE SPACES.
 
+      * HTML-escaped counterparts of the fields above, rendered into
+      * markup (title, author and tag names can legally contain &,
+      * <, > or quotes, and must not be allowed to break the HTML
+      * they are STRING'd into)
+       01 WS-HESC-SRC          PIC X(160) VALUE SPACES.
+      * Sized for the true worst case out of ESCAPE-FOR-HTML: all 160
+      * source characters being '"' or "'", the two entities that
+      * expand the most (&quot; / &apos;, 6 characters each).
+       01 WS-HESC-OUT          PIC X(960) VALUE SPACES.
+       01 WS-HESC-LEN          PIC 999    VALUE 0.
+       01 WS-HESC-PTR          PIC 9(4)   VALUE 1.
+       01 WS-HESC-I            PIC 999    VALUE 0.
+       01 WS-HESC-ONE-CHAR     PIC X      VALUE SPACE.
+       01 WS-HTML-TITLE        PIC X(250) VALUE SPACES.
+       01 WS-HTML-DESC         PIC X(300) VALUE SPACES.
+       01 WS-HTML-AUTHOR       PIC X(100) VALUE SPACES.
+       01 WS-HTML-TAG          PIC X(80)  VALUE SPACES.
+
       * Date formatting
        01 WS-DISP-DATE         PIC X(10)  VALUE SPACES.
        01 WS-YEAR              PIC X(4)   VALUE SPACES.
@@ -88,12 +181,71 @@
       * Command line
        01 WS-ARGS              PIC X(256) VALUE SPACES.
        01 WS-MKDIR-CMD         PIC X(512) VALUE SPACES.
+       01 WS-GOT-OUTPUT-DIR    PIC 9  VALUE 0.
+       01 WS-ARG-TABLE.
+           05 WS-ARG-ENTRY OCCURS 10 TIMES PIC X(256).
+       01 WS-ARG-I              PIC 99 VALUE 0.
+
+      * Incremental (changed-posts-only) build support
+       01 WS-MANIFEST-STATUS   PIC XX VALUE SPACES.
+       01 WS-MANIFEST-PATH     PIC X(256) VALUE SPACES.
+       01 WS-INCREMENTAL       PIC 9  VALUE 0.
+       01 WS-MANIFEST-TABLE.
+           05 WS-MAN-ENTRY OCCURS 200 TIMES.
+               10 WS-MAN-SLUG   PIC X(60).
+               10 WS-MAN-DATE   PIC X(8).
+               10 WS-MAN-HASH   PIC X(10).
+       01 WS-MANIFEST-COUNT    PIC 999 VALUE 0.
+       01 WS-MANIFEST-I        PIC 999 VALUE 0.
+       01 WS-MANIFEST-FOUND    PIC 9   VALUE 0.
+       01 WS-SKIP-CURRENT      PIC 9   VALUE 0.
+       01 WS-SKIPPED-COUNT     PIC 999 VALUE 0.
+       01 WS-SKIPPED-COUNT-DISP PIC ZZ9.
+       01 WS-GENERATED-COUNT   PIC 999 VALUE 0.
+       01 WS-GENERATED-COUNT-DISP PIC ZZ9.
+       01 WS-HASH-INPUT        PIC X(470) VALUE SPACES.
+       01 WS-CURRENT-HASH      PIC 9(10) VALUE 0.
+       01 WS-CURRENT-HASH-X    PIC X(10) VALUE SPACES.
+       01 WS-HASH-CHAR-I       PIC 999 VALUE 0.
+       01 WS-HASH-ONE-CHAR     PIC X   VALUE SPACE.
+       01 WS-MANIFEST-LINE-BUF PIC X(90) VALUE SPACES.
+
+      * Restart/checkpoint support for a mid-run failure
+       01 WS-RESTART-STATUS    PIC XX VALUE SPACES.
+       01 WS-RESTART-PATH      PIC X(256) VALUE SPACES.
+       01 WS-GOT-RESTART-PATH  PIC 9  VALUE 0.
+       01 WS-RESUME            PIC 9  VALUE 0.
+       01 WS-RESUME-SLUG       PIC X(60) VALUE SPACES.
+       01 WS-SKIPPING-TO-RESUME PIC 9 VALUE 0.
+
+      * Build-run audit log
+       01 WS-RECORDS-READ      PIC 9(6) VALUE 0.
+       01 WS-RECORDS-READ-DISP PIC ZZZZZ9.
+       01 WS-POST-COUNT-DISP   PIC ZZ9.
+       01 WS-AUTHOR-COUNT-DISP PIC Z9.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-           ACCEPT WS-OUTPUT-DIR FROM COMMAND-LINE
-           IF WS-OUTPUT-DIR = SPACES
-               MOVE "./out" TO WS-OUTPUT-DIR
+           PERFORM PARSE-COMMAND-LINE
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+
+           IF WS-INCREMENTAL = 1
+               PERFORM LOAD-MANIFEST
+           END-IF
+
+           IF WS-GOT-TAGINFO = 1
+               PERFORM LOAD-TAG-INFO
+           END-IF
+
+           IF WS-GOT-RESTART-PATH = 0
+               STRING FUNCTION TRIM(WS-OUTPUT-DIR)
+                   "/.coblog-restart"
+                   DELIMITED SIZE INTO WS-RESTART-PATH
+           END-IF
+
+           IF WS-RESUME = 1
+               PERFORM LOAD-RESTART-CHECKPOINT
            END-IF
 
            OPEN INPUT INPUT-FILE
@@ -109,24 +261,298 @@
            IF WS-IN-POST = 1
                PERFORM CLOSE-POST-PAGE
            END-IF
+           IF WS-PREV-SLUG-LIVE = 1
+               AND WS-POST-COUNT > 0 AND WS-POST-COUNT <= 200
+               MOVE WS-WORD-COUNT TO WS-IDX-WORDS(WS-POST-COUNT)
+           END-IF
+           PERFORM WRITE-CHECKPOINT
 
            CLOSE INPUT-FILE
 
-      * Now generate the index page from buffered entries
+      * Now generate the index page and per-author archive pages
+      * from the buffered entries
            IF WS-POST-COUNT > 0
                PERFORM GENERATE-INDEX-PAGE
+               PERFORM GENERATE-AUTHOR-PAGES
+               PERFORM GENERATE-TAG-PAGES
+           END-IF
+
+           IF WS-INCREMENTAL = 1
+               PERFORM SAVE-MANIFEST
            END-IF
 
+           PERFORM WRITE-AUDIT-LOG
+
            STOP RUN.
 
+       PARSE-COMMAND-LINE.
+           MOVE "./out" TO WS-OUTPUT-DIR
+           ACCEPT WS-ARGS FROM COMMAND-LINE
+           IF WS-ARGS NOT = SPACES
+               UNSTRING WS-ARGS DELIMITED BY ALL SPACE
+                   INTO WS-ARG-ENTRY(1) WS-ARG-ENTRY(2)
+                        WS-ARG-ENTRY(3) WS-ARG-ENTRY(4)
+                        WS-ARG-ENTRY(5) WS-ARG-ENTRY(6)
+                        WS-ARG-ENTRY(7) WS-ARG-ENTRY(8)
+                        WS-ARG-ENTRY(9) WS-ARG-ENTRY(10)
+               END-UNSTRING
+               PERFORM VARYING WS-ARG-I FROM 1 BY 1
+                   UNTIL WS-ARG-I > 10
+                   PERFORM CLASSIFY-ARG
+               END-PERFORM
+           END-IF.
+
+       CLASSIFY-ARG.
+           IF WS-ARG-ENTRY(WS-ARG-I) = SPACES
+               CONTINUE
+           ELSE
+               IF WS-ARG-ENTRY(WS-ARG-I)(1:11) = "--manifest="
+                   MOVE WS-ARG-ENTRY(WS-ARG-I)(12:)
+                       TO WS-MANIFEST-PATH
+                   MOVE 1 TO WS-INCREMENTAL
+               ELSE
+                   IF WS-ARG-ENTRY(WS-ARG-I)(1:10) = "--restart="
+                       MOVE WS-ARG-ENTRY(WS-ARG-I)(11:)
+                           TO WS-RESTART-PATH
+                       MOVE 1 TO WS-GOT-RESTART-PATH
+                   ELSE
+                       IF WS-ARG-ENTRY(WS-ARG-I) = "--resume"
+                           MOVE 1 TO WS-RESUME
+                       ELSE
+                           IF WS-ARG-ENTRY(WS-ARG-I)(1:11)
+                               = "--tag-info="
+                               MOVE WS-ARG-ENTRY(WS-ARG-I)(12:)
+                                   TO WS-TAGINFO-PATH
+                               MOVE 1 TO WS-GOT-TAGINFO
+                           ELSE
+                               IF WS-ARG-ENTRY(WS-ARG-I)(1:2)
+                                   NOT = "--"
+                                   AND WS-GOT-OUTPUT-DIR = 0
+                                   MOVE WS-ARG-ENTRY(WS-ARG-I)
+                                       TO WS-OUTPUT-DIR
+                                   MOVE 1 TO WS-GOT-OUTPUT-DIR
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       LOAD-MANIFEST.
+      * Read the last-build manifest, if one exists, into a table of
+      * slug/date/content-hash so unchanged posts can be skipped.
+           OPEN INPUT MANIFEST-FILE
+           IF WS-MANIFEST-STATUS = "00"
+               PERFORM UNTIL 1 = 0
+                   READ MANIFEST-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           PERFORM STORE-MANIFEST-LINE
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE MANIFEST-FILE.
+
+       STORE-MANIFEST-LINE.
+           IF WS-MANIFEST-COUNT < 200
+               ADD 1 TO WS-MANIFEST-COUNT
+               UNSTRING MANIFEST-LINE DELIMITED BY ALL SPACE
+                   INTO WS-MAN-SLUG(WS-MANIFEST-COUNT)
+                        WS-MAN-DATE(WS-MANIFEST-COUNT)
+                        WS-MAN-HASH(WS-MANIFEST-COUNT)
+               END-UNSTRING
+           END-IF.
+
+       LOAD-TAG-INFO.
+      * Read the optional --tag-info= file, one "tag|description"
+      * pair per line, for GENERATE-ONE-TAG-PAGE to show beneath
+      * the tag name on its landing page.
+           OPEN INPUT TAGINFO-FILE
+           IF WS-TAGINFO-STATUS = "00"
+               PERFORM UNTIL 1 = 0
+                   READ TAGINFO-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           PERFORM STORE-TAGINFO-LINE
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE TAGINFO-FILE.
+
+       STORE-TAGINFO-LINE.
+           IF WS-TAGINFO-COUNT < 50
+               ADD 1 TO WS-TAGINFO-COUNT
+               UNSTRING TAGINFO-LINE DELIMITED BY "|"
+                   INTO WS-TAGINFO-TAG(WS-TAGINFO-COUNT)
+                        WS-TAGINFO-DESC(WS-TAGINFO-COUNT)
+               END-UNSTRING
+           END-IF.
+
+       FIND-TAG-DESC.
+      * WS-TRIMMED-TAG in -> WS-CURRENT-TAG-DESC out (blank if no
+      * matching entry was loaded from --tag-info=).
+           MOVE SPACES TO WS-CURRENT-TAG-DESC
+           PERFORM VARYING WS-TAGINFO-I FROM 1 BY 1
+               UNTIL WS-TAGINFO-I > WS-TAGINFO-COUNT
+               IF FUNCTION TRIM(WS-TAGINFO-TAG(WS-TAGINFO-I))
+                   = FUNCTION TRIM(WS-TRIMMED-TAG)
+                   MOVE WS-TAGINFO-DESC(WS-TAGINFO-I)
+                       TO WS-CURRENT-TAG-DESC
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       SAVE-MANIFEST.
+      * Rewrite the manifest with the current build's slug/date/hash
+      * so the next incremental run can compare against it.
+           OPEN OUTPUT MANIFEST-FILE
+           PERFORM VARYING WS-MANIFEST-I FROM 1 BY 1
+               UNTIL WS-MANIFEST-I > WS-MANIFEST-COUNT
+               MOVE SPACES TO WS-MANIFEST-LINE-BUF
+               STRING
+                   FUNCTION TRIM(WS-MAN-SLUG(WS-MANIFEST-I)) " "
+                   WS-MAN-DATE(WS-MANIFEST-I) " "
+                   WS-MAN-HASH(WS-MANIFEST-I)
+                   DELIMITED SIZE INTO WS-MANIFEST-LINE-BUF
+               MOVE WS-MANIFEST-LINE-BUF TO MANIFEST-LINE
+               WRITE MANIFEST-LINE
+           END-PERFORM
+           CLOSE MANIFEST-FILE.
+
+       LOAD-RESTART-CHECKPOINT.
+      * Read the last-recorded checkpoint slug, if a restart file
+      * exists, so --resume can skip back up to that point.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION TRIM(RESTART-LINE)
+                           TO WS-RESUME-SLUG
+               END-READ
+           END-IF
+           CLOSE RESTART-FILE
+
+           IF WS-RESUME-SLUG NOT = SPACES
+               MOVE 1 TO WS-SKIPPING-TO-RESUME
+           END-IF.
+
+       WRITE-CHECKPOINT.
+      * Note the last successfully completed POST-SLUG to the restart
+      * file, so a mid-run failure can resume from here with --resume
+      * instead of rerunning the whole feed from scratch.
+           IF WS-CURRENT-SLUG NOT = SPACES
+               MOVE SPACES TO RESTART-LINE
+               MOVE WS-CURRENT-SLUG TO RESTART-LINE
+               OPEN OUTPUT RESTART-FILE
+               WRITE RESTART-LINE
+               CLOSE RESTART-FILE
+           END-IF.
+
+       COMPUTE-CONTENT-HASH.
+      * Cheap positional checksum over the post's metadata fields,
+      * used only to detect whether a post changed since last build.
+           STRING POST-TITLE POST-AUTHOR POST-TAG POST-DESC
+               POST-CANONICAL
+               DELIMITED SIZE INTO WS-HASH-INPUT
+           MOVE 0 TO WS-CURRENT-HASH
+           PERFORM VARYING WS-HASH-CHAR-I FROM 1 BY 1
+               UNTIL WS-HASH-CHAR-I > 470
+               MOVE WS-HASH-INPUT(WS-HASH-CHAR-I:1)
+                   TO WS-HASH-ONE-CHAR
+               COMPUTE WS-CURRENT-HASH = WS-CURRENT-HASH +
+                   (FUNCTION ORD(WS-HASH-ONE-CHAR) * WS-HASH-CHAR-I)
+           END-PERFORM
+           MOVE WS-CURRENT-HASH TO WS-CURRENT-HASH-X.
+
+       CHECK-MANIFEST-UNCHANGED.
+      * Decide whether this slug can be skipped: it must already be
+      * in the manifest with the same POST-DATE and content hash.
+           MOVE 0 TO WS-SKIP-CURRENT
+           MOVE 0 TO WS-MANIFEST-FOUND
+           PERFORM VARYING WS-MANIFEST-I FROM 1 BY 1
+               UNTIL WS-MANIFEST-I > WS-MANIFEST-COUNT
+               IF WS-MAN-SLUG(WS-MANIFEST-I) = WS-TRIMMED-SLUG
+                   MOVE 1 TO WS-MANIFEST-FOUND
+                   IF WS-MAN-DATE(WS-MANIFEST-I) = POST-DATE
+                       AND WS-MAN-HASH(WS-MANIFEST-I)
+                           = WS-CURRENT-HASH-X
+                       MOVE 1 TO WS-SKIP-CURRENT
+                   END-IF
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       RECORD-MANIFEST-ENTRY.
+      * Update or append this slug's current date/hash so it is
+      * written back out to the manifest at the end of the run.
+           IF WS-MANIFEST-FOUND = 1
+               MOVE POST-DATE TO WS-MAN-DATE(WS-MANIFEST-I)
+               MOVE WS-CURRENT-HASH-X TO WS-MAN-HASH(WS-MANIFEST-I)
+           ELSE
+               IF WS-MANIFEST-COUNT < 200
+                   ADD 1 TO WS-MANIFEST-COUNT
+                   MOVE WS-TRIMMED-SLUG
+                       TO WS-MAN-SLUG(WS-MANIFEST-COUNT)
+                   MOVE POST-DATE TO WS-MAN-DATE(WS-MANIFEST-COUNT)
+                   MOVE WS-CURRENT-HASH-X
+                       TO WS-MAN-HASH(WS-MANIFEST-COUNT)
+               END-IF
+           END-IF.
+
        READ-AND-GENERATE.
            READ INPUT-FILE INTO INPUT-RECORD
                AT END
                    MOVE 1 TO WS-EOF
                NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
                    PERFORM PROCESS-RECORD
            END-READ.
 
+       WRITE-AUDIT-LOG.
+      * One-line end-of-run summary for the build log: records seen,
+      * pages generated vs. skipped as unchanged, how many made it
+      * onto the index/author pages, and any capacity warnings - the
+      * same WS-GENERATED-COUNT/WS-SKIPPED-COUNT the incremental-mode
+      * message used to report alone, now reported on every run.
+           MOVE WS-RECORDS-READ TO WS-RECORDS-READ-DISP
+           MOVE WS-POST-COUNT TO WS-POST-COUNT-DISP
+           MOVE WS-AUTHOR-COUNT TO WS-AUTHOR-COUNT-DISP
+           MOVE WS-TAG-COUNT TO WS-TAG-COUNT-DISP
+           MOVE WS-GENERATED-COUNT TO WS-GENERATED-COUNT-DISP
+           MOVE WS-SKIPPED-COUNT TO WS-SKIPPED-COUNT-DISP
+           DISPLAY "COBLOG-SITE: records-read="
+               FUNCTION TRIM(WS-RECORDS-READ-DISP)
+               " pages-generated="
+               FUNCTION TRIM(WS-GENERATED-COUNT-DISP)
+               " pages-skipped="
+               FUNCTION TRIM(WS-SKIPPED-COUNT-DISP)
+               " indexed=" FUNCTION TRIM(WS-POST-COUNT-DISP)
+               " authors=" FUNCTION TRIM(WS-AUTHOR-COUNT-DISP)
+               " tags=" FUNCTION TRIM(WS-TAG-COUNT-DISP)
+               UPON SYSERR
+           IF WS-POST-COUNT > 200
+               DISPLAY "COBLOG-SITE: WARNING - index table ceiling "
+                   "(200) exceeded, some live posts were left off "
+                   "the index and author pages"
+                   UPON SYSERR
+           END-IF
+           IF WS-AUTHOR-COUNT >= 50
+               DISPLAY "COBLOG-SITE: WARNING - author table ceiling "
+                   "(50) reached, some distinct authors were left "
+                   "off the author pages"
+                   UPON SYSERR
+           END-IF
+           IF WS-TAG-COUNT >= 50
+               DISPLAY "COBLOG-SITE: WARNING - tag table ceiling "
+                   "(50) reached, some distinct tags were left off "
+                   "the tag pages"
+                   UPON SYSERR
+           END-IF.
+
        PROCESS-RECORD.
       * Trim fields
            MOVE FUNCTION TRIM(POST-SLUG)
@@ -147,6 +573,8 @@
                TO WS-TRIMMED-BODY
            MOVE POST-DATE TO WS-TRIMMED-DATE
 
+           PERFORM ESCAPE-RECORD-FIELDS-FOR-HTML
+
       * Format display date YYYY-MM-DD
            MOVE WS-TRIMMED-DATE(1:4) TO WS-YEAR
            MOVE WS-TRIMMED-DATE(5:2) TO WS-MONTH
@@ -160,19 +588,117 @@
                IF WS-IN-POST = 1
                    PERFORM CLOSE-POST-PAGE
                END-IF
-      * Start new post page
-               PERFORM OPEN-POST-PAGE
-      * Buffer index entry for later
-               PERFORM BUFFER-INDEX-ENTRY
+
+      * Record the just-finished post's word count against the index
+      * entry buffered for it (only if it was actually buffered - a
+      * draft/not-yet-scheduled post never got a WS-INDEX-TABLE slot),
+      * then reset the counter for the post about to start.
+               IF WS-PREV-SLUG-LIVE = 1
+                   AND WS-POST-COUNT > 0 AND WS-POST-COUNT <= 200
+                   MOVE WS-WORD-COUNT TO WS-IDX-WORDS(WS-POST-COUNT)
+               END-IF
+               MOVE 0 TO WS-WORD-COUNT
+
+               PERFORM WRITE-CHECKPOINT
+
+               PERFORM COMPUTE-CONTENT-HASH
+               IF WS-INCREMENTAL = 1
+                   PERFORM CHECK-MANIFEST-UNCHANGED
+               ELSE
+                   MOVE 0 TO WS-SKIP-CURRENT
+               END-IF
+
+      * Under --resume, force-skip every slug up to and including
+      * the checkpointed one; once we reach it, resume normally.
+               IF WS-SKIPPING-TO-RESUME = 1
+                   MOVE 1 TO WS-SKIP-CURRENT
+                   IF WS-TRIMMED-SLUG = WS-RESUME-SLUG
+                       MOVE 0 TO WS-SKIPPING-TO-RESUME
+                   END-IF
+               END-IF
+
+               IF WS-SKIP-CURRENT = 1
+      * Unchanged since last build - skip regenerating this post
+                   ADD 1 TO WS-SKIPPED-COUNT
+                   MOVE 0 TO WS-IN-POST
+               ELSE
+                   PERFORM OPEN-POST-PAGE
+                   ADD 1 TO WS-GENERATED-COUNT
+               END-IF
+
+               IF WS-INCREMENTAL = 1
+                   PERFORM RECORD-MANIFEST-ENTRY
+               END-IF
+
+      * Buffer index entry for later - draft posts and scheduled posts
+      * not yet due still get a page above, but are kept off the index/
+      * author/tag listings until they are actually live.
+               PERFORM CHECK-POST-LIVE
+               IF WS-POST-LIVE = 1
+                   PERFORM BUFFER-INDEX-ENTRY
+               END-IF
+               MOVE WS-POST-LIVE TO WS-PREV-SLUG-LIVE
                MOVE WS-TRIMMED-SLUG TO WS-CURRENT-SLUG
            END-IF
 
-      * Write body line to post page
+      * Count words towards this post's reading time, whether or not
+      * the page itself is being (re)written this run.
            IF WS-TRIMMED-BODY NOT = SPACES
+               PERFORM COUNT-WORDS-IN-BODY
+           END-IF
+
+      * Write body line to post page
+           IF WS-IN-POST = 1 AND WS-TRIMMED-BODY NOT = SPACES
                MOVE WS-TRIMMED-BODY TO OUTPUT-RECORD
                WRITE OUTPUT-RECORD
            END-IF.
 
+       COUNT-WORDS-IN-BODY.
+           MOVE 0 TO WS-IN-WORD
+           PERFORM VARYING WS-BODY-CHAR-I FROM 1 BY 1
+               UNTIL WS-BODY-CHAR-I > 200
+               MOVE WS-TRIMMED-BODY(WS-BODY-CHAR-I:1)
+                   TO WS-BODY-ONE-CHAR
+               IF WS-BODY-ONE-CHAR = SPACE
+                   MOVE 0 TO WS-IN-WORD
+               ELSE
+                   IF WS-IN-WORD = 0
+                       ADD 1 TO WS-WORD-COUNT
+                       MOVE 1 TO WS-IN-WORD
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       COMPUTE-READING-TIME.
+      * Average adult silent-reading speed, ~200 words/minute,
+      * rounded up to the next whole minute (minimum 1).
+           COMPUTE WS-READING-MINS =
+               FUNCTION INTEGER(WS-READING-SRC-WORDS / 200) + 1.
+           MOVE WS-READING-MINS TO WS-READING-DISP.
+
+       CHECK-POST-LIVE.
+      * A post is live (listed on the index/author/tag pages) unless
+      * it is still a DRAFT, or SCHEDULED for a POST-DATE later than
+      * today's run date. A blank POST-STATUS means LIVE, so existing
+      * feeds with no status field at all behave exactly as before.
+           MOVE FUNCTION TRIM(POST-STATUS) TO WS-TRIMMED-STATUS
+           EVALUATE WS-TRIMMED-STATUS
+               WHEN SPACES
+                   MOVE 1 TO WS-POST-LIVE
+               WHEN "LIVE"
+                   MOVE 1 TO WS-POST-LIVE
+               WHEN "DRAFT"
+                   MOVE 0 TO WS-POST-LIVE
+               WHEN "SCHEDULED"
+                   IF POST-DATE <= WS-RUN-DATE
+                       MOVE 1 TO WS-POST-LIVE
+                   ELSE
+                       MOVE 0 TO WS-POST-LIVE
+                   END-IF
+               WHEN OTHER
+                   MOVE 1 TO WS-POST-LIVE
+           END-EVALUATE.
+
        BUFFER-INDEX-ENTRY.
       * Store index data in table for deferred index generation
            ADD 1 TO WS-POST-COUNT
@@ -221,6 +747,7 @@
            WRITE OUTPUT-RECORD
            MOVE "<meta charset='utf-8'>" TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-LINE
            STRING "<meta name='viewport' content="
                "'width=device-width, initial-scale=1'>"
                DELIMITED SIZE INTO WS-LINE
@@ -228,22 +755,25 @@
            WRITE OUTPUT-RECORD
 
       * Title
+           MOVE SPACES TO WS-LINE
            STRING "<title>"
-               FUNCTION TRIM(WS-TRIMMED-TITLE)
+               FUNCTION TRIM(WS-HTML-TITLE)
                " - COBLOG</title>"
                DELIMITED SIZE INTO WS-LINE
            MOVE WS-LINE TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
 
       * Meta description
+           MOVE SPACES TO WS-LINE
            STRING "<meta name='description' content='"
-               FUNCTION TRIM(WS-TRIMMED-DESC)
+               FUNCTION TRIM(WS-HTML-DESC)
                "'>"
                DELIMITED SIZE INTO WS-LINE
            MOVE WS-LINE TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
 
       * Canonical
+           MOVE SPACES TO WS-LINE
            STRING "<link rel='canonical' href='"
                FUNCTION TRIM(WS-TRIMMED-CANONICAL)
                "'>"
@@ -252,20 +782,23 @@
            WRITE OUTPUT-RECORD
 
       * Open Graph tags
+           MOVE SPACES TO WS-LINE
            STRING "<meta property='og:title' content='"
-               FUNCTION TRIM(WS-TRIMMED-TITLE)
+               FUNCTION TRIM(WS-HTML-TITLE)
                "'>"
                DELIMITED SIZE INTO WS-LINE
            MOVE WS-LINE TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
 
+           MOVE SPACES TO WS-LINE
            STRING "<meta property='og:description' content='"
-               FUNCTION TRIM(WS-TRIMMED-DESC)
+               FUNCTION TRIM(WS-HTML-DESC)
                "'>"
                DELIMITED SIZE INTO WS-LINE
            MOVE WS-LINE TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
 
+           MOVE SPACES TO WS-LINE
            STRING "<meta property='og:url' content='"
                FUNCTION TRIM(WS-TRIMMED-CANONICAL)
                "'>"
@@ -273,14 +806,16 @@
            MOVE WS-LINE TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
 
+           MOVE SPACES TO WS-LINE
            STRING "<meta name='author' content='"
-               FUNCTION TRIM(WS-TRIMMED-AUTHOR)
+               FUNCTION TRIM(WS-HTML-AUTHOR)
                "'>"
                DELIMITED SIZE INTO WS-LINE
            MOVE WS-LINE TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
 
       * RSS discovery
+           MOVE SPACES TO WS-LINE
            STRING "<link rel='alternate' type='application/rss+xml'"
                " title='COBLOG RSS' href='/feed.xml'>"
                DELIMITED SIZE INTO WS-LINE
@@ -288,12 +823,14 @@
            WRITE OUTPUT-RECORD
 
       * CSS
+           MOVE SPACES TO WS-LINE
            STRING "<link rel='stylesheet' href='/style.css'>"
                DELIMITED SIZE INTO WS-LINE
            MOVE WS-LINE TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
 
       * JSON-LD
+           MOVE SPACES TO WS-LINE
            STRING "<script type='application/ld+json'>"
                FUNCTION TRIM(WS-TRIMMED-JSONLD)
                "</script>"
@@ -321,21 +858,26 @@
            WRITE OUTPUT-RECORD
 
       * Article header
+           MOVE SPACES TO WS-LINE
            STRING "<h1>"
-               FUNCTION TRIM(WS-TRIMMED-TITLE)
+               FUNCTION TRIM(WS-HTML-TITLE)
                "</h1>"
                DELIMITED SIZE INTO WS-LINE
            MOVE WS-LINE TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
 
+           PERFORM SLUGIFY-AUTHOR
+           MOVE SPACES TO WS-LINE
            STRING "<div class='meta'><time datetime='"
                FUNCTION TRIM(WS-DISP-DATE)
                "'>"
                FUNCTION TRIM(WS-DISP-DATE)
-               "</time> &middot; "
-               FUNCTION TRIM(WS-TRIMMED-AUTHOR)
+               "</time> &middot; <a href='/authors/"
+               FUNCTION TRIM(WS-AUTHOR-SLUG) "/'>"
+               FUNCTION TRIM(WS-HTML-AUTHOR)
+               "</a>"
                " &middot; <span class='tag'>"
-               FUNCTION TRIM(WS-TRIMMED-TAG)
+               FUNCTION TRIM(WS-HTML-TAG)
                "</span></div>"
                DELIMITED SIZE INTO WS-LINE
            MOVE WS-LINE TO OUTPUT-RECORD
@@ -343,12 +885,29 @@
 
        CLOSE-POST-PAGE.
       * Article and page close (Report Footing equivalent)
+
+      * Reading time is only known once the whole body has streamed
+      * past, so it is appended here rather than inside the meta div
+      * OPEN-POST-PAGE already wrote ahead of the body.
+           MOVE WS-WORD-COUNT TO WS-READING-SRC-WORDS
+           PERFORM COMPUTE-READING-TIME
+           MOVE WS-WORD-COUNT TO WS-WORD-COUNT-DISP
+           MOVE SPACES TO WS-LINE
+           STRING "<p class='reading-time'>"
+               FUNCTION TRIM(WS-READING-DISP)
+               " min read (" FUNCTION TRIM(WS-WORD-COUNT-DISP)
+               " words)</p>"
+               DELIMITED SIZE INTO WS-LINE
+           MOVE WS-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
            MOVE "</article>" TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
            MOVE "</main>" TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
            MOVE "<footer>" TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-LINE
            STRING "<p>Generated by COBLOG &mdash; "
                "a COBOL Report Writer static site engine</p>"
                DELIMITED SIZE INTO WS-LINE
@@ -365,17 +924,51 @@
            MOVE 0 TO WS-IN-POST.
 
        GENERATE-INDEX-PAGE.
-      * Write the index page after all post pages are closed
+      * Split the buffered posts into pages of WS-PAGE-SIZE entries
+      * and write index.html, page2/index.html, page3/index.html ...
+           MOVE SPACES TO WS-MKDIR-CMD
            STRING
                "mkdir -p "
                FUNCTION TRIM(WS-OUTPUT-DIR)
                DELIMITED SIZE INTO WS-MKDIR-CMD
            CALL "SYSTEM" USING WS-MKDIR-CMD
 
-           STRING
-               FUNCTION TRIM(WS-OUTPUT-DIR)
-               "/index.html"
-               DELIMITED SIZE INTO WS-OUTPUT-PATH
+           COMPUTE WS-TOTAL-PAGES =
+               (WS-POST-COUNT + WS-PAGE-SIZE - 1) / WS-PAGE-SIZE
+
+           PERFORM VARYING WS-PAGE-NUM FROM 1 BY 1
+               UNTIL WS-PAGE-NUM > WS-TOTAL-PAGES
+               PERFORM GENERATE-ONE-INDEX-PAGE
+           END-PERFORM.
+
+       GENERATE-ONE-INDEX-PAGE.
+      * This page's slice of WS-INDEX-TABLE
+           COMPUTE WS-PAGE-START =
+               ((WS-PAGE-NUM - 1) * WS-PAGE-SIZE) + 1
+           COMPUTE WS-PAGE-END = WS-PAGE-START + WS-PAGE-SIZE - 1
+           IF WS-PAGE-END > WS-POST-COUNT
+               MOVE WS-POST-COUNT TO WS-PAGE-END
+           END-IF
+           IF WS-PAGE-END > 200
+               MOVE 200 TO WS-PAGE-END
+           END-IF
+
+      * Page 1 is index.html; later pages are flat page2.html,
+      * page3.html, ... alongside it.
+           MOVE SPACES TO WS-OUTPUT-PATH
+           IF WS-PAGE-NUM = 1
+               STRING
+                   FUNCTION TRIM(WS-OUTPUT-DIR)
+                   "/index.html"
+                   DELIMITED SIZE INTO WS-OUTPUT-PATH
+           ELSE
+               MOVE WS-PAGE-NUM TO WS-PAGE-NUM-DISP
+               STRING
+                   FUNCTION TRIM(WS-OUTPUT-DIR)
+                   "/page" FUNCTION TRIM(WS-PAGE-NUM-DISP)
+                   ".html"
+                   DELIMITED SIZE INTO WS-OUTPUT-PATH
+           END-IF
 
            OPEN OUTPUT OUTPUT-FILE
            MOVE 1 TO WS-INDEX-OPEN
@@ -389,6 +982,7 @@
            WRITE OUTPUT-RECORD
            MOVE "<meta charset='utf-8'>" TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-LINE
            STRING "<meta name='viewport' content="
                "'width=device-width, initial-scale=1'>"
                DELIMITED SIZE INTO WS-LINE
@@ -396,16 +990,19 @@
            WRITE OUTPUT-RECORD
            MOVE "<title>COBLOG</title>" TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-LINE
            STRING "<meta name='description' content="
                "'A blog powered by COBOL Report Writer'>"
                DELIMITED SIZE INTO WS-LINE
            MOVE WS-LINE TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-LINE
            STRING "<link rel='alternate' type='application/rss+xml'"
                " title='COBLOG RSS' href='/feed.xml'>"
                DELIMITED SIZE INTO WS-LINE
            MOVE WS-LINE TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-LINE
            STRING "<link rel='stylesheet' href='/style.css'>"
                DELIMITED SIZE INTO WS-LINE
            MOVE WS-LINE TO OUTPUT-RECORD
@@ -423,11 +1020,11 @@
            MOVE "<main>" TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
 
-      * Write buffered index entries with tag control breaks
+      * Write this page's buffered index entries with tag breaks
            MOVE SPACES TO WS-CURRENT-TAG
            MOVE 0 TO WS-IN-SECTION
-           PERFORM VARYING WS-IDX-I FROM 1 BY 1
-               UNTIL WS-IDX-I > WS-POST-COUNT
+           PERFORM VARYING WS-IDX-I FROM WS-PAGE-START BY 1
+               UNTIL WS-IDX-I > WS-PAGE-END OR WS-IDX-I > 200
                PERFORM WRITE-BUFFERED-INDEX-ENTRY
            END-PERFORM
 
@@ -438,11 +1035,14 @@
                MOVE 0 TO WS-IN-SECTION
            END-IF
 
+           PERFORM WRITE-PAGER-NAV
+
       * Close index page
            MOVE "</main>" TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
            MOVE "<footer>" TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-LINE
            STRING "<p>Generated by COBLOG &mdash; "
                "a COBOL Report Writer static site engine</p>"
                DELIMITED SIZE INTO WS-LINE
@@ -458,16 +1058,22 @@
            MOVE 0 TO WS-INDEX-OPEN.
 
        WRITE-BUFFERED-INDEX-ENTRY.
+           PERFORM ESCAPE-INDEX-FIELDS-FOR-HTML
+
       * Control break on tag
            IF WS-IDX-TAG(WS-IDX-I) NOT = WS-CURRENT-TAG
                IF WS-IN-SECTION = 1
                    MOVE "</section>" TO OUTPUT-RECORD
                    WRITE OUTPUT-RECORD
                END-IF
+               MOVE WS-IDX-TAG(WS-IDX-I) TO WS-TRIMMED-TAG
+               PERFORM SLUGIFY-TAG
+               MOVE SPACES TO WS-LINE
                STRING "<section class='tag-group'>"
-                   "<h2>"
-                   FUNCTION TRIM(WS-IDX-TAG(WS-IDX-I))
-                   "</h2>"
+                   "<h2><a href='/tags/"
+                   FUNCTION TRIM(WS-TAG-SLUG) "/'>"
+                   FUNCTION TRIM(WS-HTML-TAG)
+                   "</a></h2>"
                    DELIMITED SIZE INTO WS-LINE
                MOVE WS-LINE TO OUTPUT-RECORD
                WRITE OUTPUT-RECORD
@@ -476,20 +1082,489 @@
            END-IF
 
       * Write index entry
+           PERFORM WRITE-INDEX-ENTRY-ARTICLE.
+
+       WRITE-INDEX-ENTRY-ARTICLE.
+      * Shared article markup for one WS-INDEX-TABLE row, used by both
+      * the main/tag-grouped index page and the per-author archive
+      * pages (WS-IDX-I must already be positioned on the row).
+           PERFORM ESCAPE-INDEX-FIELDS-FOR-HTML
+           MOVE WS-IDX-WORDS(WS-IDX-I) TO WS-READING-SRC-WORDS
+           PERFORM COMPUTE-READING-TIME
+           MOVE WS-IDX-AUTHOR(WS-IDX-I) TO WS-TRIMMED-AUTHOR
+           PERFORM SLUGIFY-AUTHOR
+           MOVE SPACES TO WS-LINE
            STRING "<article class='post-preview'>"
                "<h3><a href='/"
                FUNCTION TRIM(WS-IDX-SLUG(WS-IDX-I))
                "/'>"
-               FUNCTION TRIM(WS-IDX-TITLE(WS-IDX-I))
+               FUNCTION TRIM(WS-HTML-TITLE)
                "</a></h3>"
                "<div class='meta'><time>"
                FUNCTION TRIM(WS-IDX-DATE(WS-IDX-I))
-               "</time> &middot; "
-               FUNCTION TRIM(WS-IDX-AUTHOR(WS-IDX-I))
+               "</time> &middot; <a href='/authors/"
+               FUNCTION TRIM(WS-AUTHOR-SLUG) "/'>"
+               FUNCTION TRIM(WS-HTML-AUTHOR)
+               "</a>"
+               " &middot; <span class='reading-time'>"
+               FUNCTION TRIM(WS-READING-DISP)
+               " min read</span>"
                "</div>"
                "<p>"
-               FUNCTION TRIM(WS-IDX-DESC(WS-IDX-I))
+               FUNCTION TRIM(WS-HTML-DESC)
                "</p></article>"
                DELIMITED SIZE INTO WS-LINE
            MOVE WS-LINE TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD.
+
+       WRITE-PAGER-NAV.
+      * Prev/next links between pages of the index
+           MOVE "<nav class='pager'>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           IF WS-PAGE-NUM > 1
+               COMPUTE WS-LINK-PAGE-NUM = WS-PAGE-NUM - 1
+               PERFORM COMPUTE-PAGE-HREF
+               MOVE SPACES TO WS-LINE
+               STRING "<a class='prev' href='"
+                   FUNCTION TRIM(WS-LINK-HREF)
+                   "'>&laquo; Newer posts</a>"
+                   DELIMITED SIZE INTO WS-LINE
+               MOVE WS-LINE TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+           END-IF
+
+           MOVE WS-PAGE-NUM TO WS-PAGE-NUM-DISP
+           MOVE WS-TOTAL-PAGES TO WS-TOTAL-PAGES-DISP
+           MOVE SPACES TO WS-LINE
+           STRING "<span class='page-count'>Page "
+               FUNCTION TRIM(WS-PAGE-NUM-DISP)
+               " of "
+               FUNCTION TRIM(WS-TOTAL-PAGES-DISP)
+               "</span>"
+               DELIMITED SIZE INTO WS-LINE
+           MOVE WS-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           IF WS-PAGE-NUM < WS-TOTAL-PAGES
+               COMPUTE WS-LINK-PAGE-NUM = WS-PAGE-NUM + 1
+               PERFORM COMPUTE-PAGE-HREF
+               MOVE SPACES TO WS-LINE
+               STRING "<a class='next' href='"
+                   FUNCTION TRIM(WS-LINK-HREF)
+                   "'>Older posts &raquo;</a>"
+                   DELIMITED SIZE INTO WS-LINE
+               MOVE WS-LINE TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+           END-IF
+
+           MOVE "</nav>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       COMPUTE-PAGE-HREF.
+      * WS-LINK-PAGE-NUM in -> WS-LINK-HREF out
+           MOVE SPACES TO WS-LINK-HREF
+           IF WS-LINK-PAGE-NUM = 1
+               MOVE "/" TO WS-LINK-HREF
+           ELSE
+               MOVE WS-LINK-PAGE-NUM TO WS-PAGE-NUM-DISP
+               STRING "/page" FUNCTION TRIM(WS-PAGE-NUM-DISP)
+                   ".html"
+                   DELIMITED SIZE INTO WS-LINK-HREF
+           END-IF.
+
+       SLUGIFY-AUTHOR.
+      * WS-TRIMMED-AUTHOR in -> WS-AUTHOR-SLUG out (lowercased,
+      * spaces turned to hyphens, same idea as the POST-SLUG authors
+      * already hand-pick for their posts). Anything that is not a
+      * letter, digit or space is also turned into a hyphen - this
+      * slug is STRING'd straight into WS-MKDIR-CMD's "mkdir -p"
+      * CALL "SYSTEM", so shell metacharacters cannot be allowed
+      * through.
+           MOVE SPACES TO WS-AUTHOR-SLUG
+           MOVE FUNCTION TRIM(WS-TRIMMED-AUTHOR) TO WS-AUTHOR-SLUG
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TRIMMED-AUTHOR))
+               TO WS-AUTHOR-LEN
+           PERFORM VARYING WS-AUTHOR-CHAR-I FROM 1 BY 1
+               UNTIL WS-AUTHOR-CHAR-I > WS-AUTHOR-LEN
+               MOVE WS-AUTHOR-SLUG(WS-AUTHOR-CHAR-I:1)
+                   TO WS-AUTHOR-ONE-CHAR
+               IF WS-AUTHOR-ONE-CHAR NOT = SPACE
+                   AND (WS-AUTHOR-ONE-CHAR IS ALPHABETIC
+                       OR WS-AUTHOR-ONE-CHAR IS NUMERIC)
+                   MOVE FUNCTION LOWER-CASE(WS-AUTHOR-ONE-CHAR)
+                       TO WS-AUTHOR-SLUG(WS-AUTHOR-CHAR-I:1)
+               ELSE
+                   MOVE "-" TO WS-AUTHOR-SLUG(WS-AUTHOR-CHAR-I:1)
+               END-IF
+           END-PERFORM.
+
+       SLUGIFY-TAG.
+      * WS-TRIMMED-TAG in -> WS-TAG-SLUG out (lowercased, spaces
+      * turned to hyphens, same idea SLUGIFY-AUTHOR already uses
+      * for authors). Same shell-metacharacter lockdown as
+      * SLUGIFY-AUTHOR, for the same mkdir-via-CALL-"SYSTEM" reason.
+           MOVE SPACES TO WS-TAG-SLUG
+           MOVE FUNCTION TRIM(WS-TRIMMED-TAG) TO WS-TAG-SLUG
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TRIMMED-TAG))
+               TO WS-TAG-LEN
+           PERFORM VARYING WS-TAG-CHAR-I FROM 1 BY 1
+               UNTIL WS-TAG-CHAR-I > WS-TAG-LEN
+               MOVE WS-TAG-SLUG(WS-TAG-CHAR-I:1)
+                   TO WS-TAG-ONE-CHAR
+               IF WS-TAG-ONE-CHAR NOT = SPACE
+                   AND (WS-TAG-ONE-CHAR IS ALPHABETIC
+                       OR WS-TAG-ONE-CHAR IS NUMERIC)
+                   MOVE FUNCTION LOWER-CASE(WS-TAG-ONE-CHAR)
+                       TO WS-TAG-SLUG(WS-TAG-CHAR-I:1)
+               ELSE
+                   MOVE "-" TO WS-TAG-SLUG(WS-TAG-CHAR-I:1)
+               END-IF
+           END-PERFORM.
+
+       ESCAPE-FOR-HTML.
+      * WS-HESC-SRC in -> WS-HESC-OUT out. Turns &, <, >, '"' and "'"
+      * into their named entities so a title, author or tag containing
+      * one can't break the markup it is STRING'd into.
+           MOVE SPACES TO WS-HESC-OUT
+           MOVE 1 TO WS-HESC-PTR
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-HESC-SRC))
+               TO WS-HESC-LEN
+           PERFORM VARYING WS-HESC-I FROM 1 BY 1
+               UNTIL WS-HESC-I > WS-HESC-LEN
+               MOVE WS-HESC-SRC(WS-HESC-I:1) TO WS-HESC-ONE-CHAR
+               EVALUATE WS-HESC-ONE-CHAR
+                   WHEN "&"
+                       STRING "&amp;" DELIMITED SIZE
+                           INTO WS-HESC-OUT
+                           WITH POINTER WS-HESC-PTR
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN "<"
+                       STRING "&lt;" DELIMITED SIZE
+                           INTO WS-HESC-OUT
+                           WITH POINTER WS-HESC-PTR
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN ">"
+                       STRING "&gt;" DELIMITED SIZE
+                           INTO WS-HESC-OUT
+                           WITH POINTER WS-HESC-PTR
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN '"'
+                       STRING "&quot;" DELIMITED SIZE
+                           INTO WS-HESC-OUT
+                           WITH POINTER WS-HESC-PTR
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN "'"
+                       STRING "&apos;" DELIMITED SIZE
+                           INTO WS-HESC-OUT
+                           WITH POINTER WS-HESC-PTR
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN OTHER
+                       STRING WS-HESC-ONE-CHAR DELIMITED SIZE
+                           INTO WS-HESC-OUT
+                           WITH POINTER WS-HESC-PTR
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+               END-EVALUATE
+           END-PERFORM.
+
+       ESCAPE-RECORD-FIELDS-FOR-HTML.
+      * Escaped counterparts of the current record's title/desc/
+      * author/tag, for OPEN-POST-PAGE to STRING into the post page.
+           MOVE WS-TRIMMED-TITLE TO WS-HESC-SRC
+           PERFORM ESCAPE-FOR-HTML
+           MOVE WS-HESC-OUT TO WS-HTML-TITLE
+           MOVE WS-TRIMMED-DESC TO WS-HESC-SRC
+           PERFORM ESCAPE-FOR-HTML
+           MOVE WS-HESC-OUT TO WS-HTML-DESC
+           MOVE WS-TRIMMED-AUTHOR TO WS-HESC-SRC
+           PERFORM ESCAPE-FOR-HTML
+           MOVE WS-HESC-OUT TO WS-HTML-AUTHOR
+           MOVE WS-TRIMMED-TAG TO WS-HESC-SRC
+           PERFORM ESCAPE-FOR-HTML
+           MOVE WS-HESC-OUT TO WS-HTML-TAG.
+
+       ESCAPE-INDEX-FIELDS-FOR-HTML.
+      * Same as ESCAPE-RECORD-FIELDS-FOR-HTML, but for the buffered
+      * WS-IDX-TABLE row currently positioned at WS-IDX-I, for the
+      * index page and author archive pages.
+           MOVE WS-IDX-TITLE(WS-IDX-I) TO WS-HESC-SRC
+           PERFORM ESCAPE-FOR-HTML
+           MOVE WS-HESC-OUT TO WS-HTML-TITLE
+           MOVE WS-IDX-DESC(WS-IDX-I) TO WS-HESC-SRC
+           PERFORM ESCAPE-FOR-HTML
+           MOVE WS-HESC-OUT TO WS-HTML-DESC
+           MOVE WS-IDX-AUTHOR(WS-IDX-I) TO WS-HESC-SRC
+           PERFORM ESCAPE-FOR-HTML
+           MOVE WS-HESC-OUT TO WS-HTML-AUTHOR
+           MOVE WS-IDX-TAG(WS-IDX-I) TO WS-HESC-SRC
+           PERFORM ESCAPE-FOR-HTML
+           MOVE WS-HESC-OUT TO WS-HTML-TAG.
+
+       GENERATE-AUTHOR-PAGES.
+      * One archive page per distinct POST-AUTHOR, the same
+      * buffer-then-render idea GENERATE-INDEX-PAGE already uses,
+      * grouped by author instead of by tag.
+           MOVE 0 TO WS-AUTHOR-COUNT
+           PERFORM VARYING WS-IDX-I FROM 1 BY 1
+               UNTIL WS-IDX-I > WS-POST-COUNT OR WS-IDX-I > 200
+               PERFORM COLLECT-AUTHOR
+           END-PERFORM
+
+           PERFORM VARYING WS-AUTHOR-I FROM 1 BY 1
+               UNTIL WS-AUTHOR-I > WS-AUTHOR-COUNT
+               PERFORM GENERATE-ONE-AUTHOR-PAGE
+           END-PERFORM.
+
+       COLLECT-AUTHOR.
+           MOVE 0 TO WS-AUTHOR-FOUND
+           PERFORM VARYING WS-AUTHOR-J FROM 1 BY 1
+               UNTIL WS-AUTHOR-J > WS-AUTHOR-COUNT
+               IF WS-AUTHOR-ENTRY(WS-AUTHOR-J) = WS-IDX-AUTHOR(WS-IDX-I)
+                   MOVE 1 TO WS-AUTHOR-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-AUTHOR-FOUND = 0 AND WS-AUTHOR-COUNT < 50
+               ADD 1 TO WS-AUTHOR-COUNT
+               MOVE WS-IDX-AUTHOR(WS-IDX-I)
+                   TO WS-AUTHOR-ENTRY(WS-AUTHOR-COUNT)
+           END-IF.
+
+       GENERATE-ONE-AUTHOR-PAGE.
+           MOVE WS-AUTHOR-ENTRY(WS-AUTHOR-I) TO WS-TRIMMED-AUTHOR
+           PERFORM SLUGIFY-AUTHOR
+           MOVE WS-TRIMMED-AUTHOR TO WS-HESC-SRC
+           PERFORM ESCAPE-FOR-HTML
+           MOVE WS-HESC-OUT TO WS-HTML-AUTHOR
+
+           MOVE SPACES TO WS-MKDIR-CMD
+           STRING "mkdir -p "
+               FUNCTION TRIM(WS-OUTPUT-DIR)
+               "/authors/" FUNCTION TRIM(WS-AUTHOR-SLUG)
+               DELIMITED SIZE INTO WS-MKDIR-CMD
+           CALL "SYSTEM" USING WS-MKDIR-CMD
+
+           MOVE SPACES TO WS-OUTPUT-PATH
+           STRING FUNCTION TRIM(WS-OUTPUT-DIR)
+               "/authors/" FUNCTION TRIM(WS-AUTHOR-SLUG)
+               "/index.html"
+               DELIMITED SIZE INTO WS-OUTPUT-PATH
+
+           OPEN OUTPUT OUTPUT-FILE
+
+           MOVE "<!DOCTYPE html>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "<html lang='en'>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "<head>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "<meta charset='utf-8'>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-LINE
+           STRING "<meta name='viewport' content="
+               "'width=device-width, initial-scale=1'>"
+               DELIMITED SIZE INTO WS-LINE
+           MOVE WS-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-LINE
+           STRING "<title>" FUNCTION TRIM(WS-HTML-AUTHOR)
+               " - COBLOG</title>"
+               DELIMITED SIZE INTO WS-LINE
+           MOVE WS-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-LINE
+           STRING "<link rel='stylesheet' href='/style.css'>"
+               DELIMITED SIZE INTO WS-LINE
+           MOVE WS-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "</head>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "<body>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "<header>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "<nav><a href='/'>COBLOG</a></nav>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "</header>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "<main>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-LINE
+           STRING "<h1>Posts by "
+               FUNCTION TRIM(WS-HTML-AUTHOR) "</h1>"
+               DELIMITED SIZE INTO WS-LINE
+           MOVE WS-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+      * Every buffered post by this author, in the same order they
+      * were buffered (whatever order COBLOG-SORT produced upstream).
+           PERFORM VARYING WS-IDX-I FROM 1 BY 1
+               UNTIL WS-IDX-I > WS-POST-COUNT OR WS-IDX-I > 200
+               IF WS-IDX-AUTHOR(WS-IDX-I) = WS-AUTHOR-ENTRY(WS-AUTHOR-I)
+                   PERFORM WRITE-INDEX-ENTRY-ARTICLE
+               END-IF
+           END-PERFORM
+
+           MOVE "</main>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "<footer>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-LINE
+           STRING "<p>Generated by COBLOG &mdash; "
+               "a COBOL Report Writer static site engine</p>"
+               DELIMITED SIZE INTO WS-LINE
+           MOVE WS-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "</footer>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "</body>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "</html>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           CLOSE OUTPUT-FILE.
+
+       GENERATE-TAG-PAGES.
+      * One landing page per distinct POST-TAG, the same buffer-
+      * then-render idea GENERATE-AUTHOR-PAGES uses, grouped by
+      * tag instead of by author - gives each tag a real
+      * addressable home instead of just an anchor on the front
+      * page.
+           MOVE 0 TO WS-TAG-COUNT
+           PERFORM VARYING WS-IDX-I FROM 1 BY 1
+               UNTIL WS-IDX-I > WS-POST-COUNT OR WS-IDX-I > 200
+               PERFORM COLLECT-TAG
+           END-PERFORM
+
+           PERFORM VARYING WS-TAG-I FROM 1 BY 1
+               UNTIL WS-TAG-I > WS-TAG-COUNT
+               PERFORM GENERATE-ONE-TAG-PAGE
+           END-PERFORM.
+
+       COLLECT-TAG.
+           MOVE 0 TO WS-TAG-FOUND
+           PERFORM VARYING WS-TAG-J FROM 1 BY 1
+               UNTIL WS-TAG-J > WS-TAG-COUNT
+               IF WS-TAG-ENTRY(WS-TAG-J) = WS-IDX-TAG(WS-IDX-I)
+                   MOVE 1 TO WS-TAG-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-TAG-FOUND = 0 AND WS-TAG-COUNT < 50
+               ADD 1 TO WS-TAG-COUNT
+               MOVE WS-IDX-TAG(WS-IDX-I)
+                   TO WS-TAG-ENTRY(WS-TAG-COUNT)
+           END-IF.
+
+       GENERATE-ONE-TAG-PAGE.
+           MOVE WS-TAG-ENTRY(WS-TAG-I) TO WS-TRIMMED-TAG
+           PERFORM SLUGIFY-TAG
+           MOVE WS-TRIMMED-TAG TO WS-HESC-SRC
+           PERFORM ESCAPE-FOR-HTML
+           MOVE WS-HESC-OUT TO WS-HTML-TAG
+           PERFORM FIND-TAG-DESC
+           MOVE WS-CURRENT-TAG-DESC TO WS-HESC-SRC
+           PERFORM ESCAPE-FOR-HTML
+           MOVE WS-HESC-OUT TO WS-HTML-TAG-DESC
+
+           MOVE SPACES TO WS-MKDIR-CMD
+           STRING "mkdir -p "
+               FUNCTION TRIM(WS-OUTPUT-DIR)
+               "/tags/" FUNCTION TRIM(WS-TAG-SLUG)
+               DELIMITED SIZE INTO WS-MKDIR-CMD
+           CALL "SYSTEM" USING WS-MKDIR-CMD
+
+           MOVE SPACES TO WS-OUTPUT-PATH
+           STRING FUNCTION TRIM(WS-OUTPUT-DIR)
+               "/tags/" FUNCTION TRIM(WS-TAG-SLUG)
+               "/index.html"
+               DELIMITED SIZE INTO WS-OUTPUT-PATH
+
+           OPEN OUTPUT OUTPUT-FILE
+
+           MOVE "<!DOCTYPE html>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "<html lang='en'>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "<head>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "<meta charset='utf-8'>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-LINE
+           STRING "<meta name='viewport' content="
+               "'width=device-width, initial-scale=1'>"
+               DELIMITED SIZE INTO WS-LINE
+           MOVE WS-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-LINE
+           STRING "<title>" FUNCTION TRIM(WS-HTML-TAG)
+               " - COBLOG</title>"
+               DELIMITED SIZE INTO WS-LINE
+           MOVE WS-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-LINE
+           STRING "<link rel='stylesheet' href='/style.css'>"
+               DELIMITED SIZE INTO WS-LINE
+           MOVE WS-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "</head>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "<body>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "<header>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "<nav><a href='/'>COBLOG</a></nav>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "</header>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "<main>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-LINE
+           STRING "<h1>Tagged &quot;"
+               FUNCTION TRIM(WS-HTML-TAG) "&quot;</h1>"
+               DELIMITED SIZE INTO WS-LINE
+           MOVE WS-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           IF WS-CURRENT-TAG-DESC NOT = SPACES
+               MOVE SPACES TO WS-LINE
+               STRING "<p class='tag-description'>"
+                   FUNCTION TRIM(WS-HTML-TAG-DESC)
+                   "</p>"
+                   DELIMITED SIZE INTO WS-LINE
+               MOVE WS-LINE TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+           END-IF
+
+      * Every buffered post under this tag, in the same order they
+      * were buffered (whatever order COBLOG-SORT produced
+      * upstream).
+           PERFORM VARYING WS-IDX-I FROM 1 BY 1
+               UNTIL WS-IDX-I > WS-POST-COUNT OR WS-IDX-I > 200
+               IF WS-IDX-TAG(WS-IDX-I) = WS-TAG-ENTRY(WS-TAG-I)
+                   PERFORM WRITE-INDEX-ENTRY-ARTICLE
+               END-IF
+           END-PERFORM
+
+           MOVE "</main>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "<footer>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-LINE
+           STRING "<p>Generated by COBLOG &mdash; "
+               "a COBOL Report Writer static site engine</p>"
+               DELIMITED SIZE INTO WS-LINE
+           MOVE WS-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "</footer>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "</body>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "</html>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           CLOSE OUTPUT-FILE.
