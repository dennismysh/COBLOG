@@ -0,0 +1,318 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBLOG-VALIDATE.
+      * ============================================================
+      * COBLOG Post Record Validator
+      * Reads fixed-width post records from stdin and checks each
+      * one before it is allowed anywhere near COBLOG-SORT:
+      *   - POST-DATE must be 8 numeric digits
+      *   - POST-SLUG must be present and URL-safe (a-z, 0-9, -)
+      *   - POST-CANONICAL must be a well-formed absolute URL
+      *   - POST-SLUG must not repeat under a different POST-DATE
+      * Valid records are passed through unchanged to stdout so
+      * this program can sit in front of COBLOG-SORT in the
+      * pipeline. Invalid records are dropped from the pass-through
+      * stream and reported as diagnostics on stderr. The run's
+      * exit code is non-zero if any record failed validation.
+      *
+      * Modification history:
+      *   2026-08-09  dev   Initial version.
+      * ============================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO KEYBOARD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO DISPLAY
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD INPUT-FILE.
+       01 INPUT-RECORD.
+           COPY POSTREC.
+
+       FD OUTPUT-FILE.
+       01 OUTPUT-RECORD        PIC X(1548).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INPUT-STATUS      PIC XX VALUE SPACES.
+       01 WS-OUTPUT-STATUS     PIC XX VALUE SPACES.
+       01 WS-EOF               PIC 9  VALUE 0.
+
+       01 WS-RECORD-COUNT      PIC 9(6) VALUE 0.
+       01 WS-VALID-COUNT       PIC 9(6) VALUE 0.
+       01 WS-ERROR-COUNT       PIC 9(6) VALUE 0.
+       01 WS-RECORD-VALID      PIC 9  VALUE 1.
+
+      * Trimmed fields under test
+       01 WS-TRIMMED-SLUG      PIC X(60) VALUE SPACES.
+       01 WS-TRIMMED-CANONICAL PIC X(120) VALUE SPACES.
+       01 WS-TRIMMED-STATUS    PIC X(10) VALUE SPACES.
+       01 WS-SLUG-LEN          PIC 99 VALUE 0.
+       01 WS-CHAR-I            PIC 99 VALUE 0.
+       01 WS-ONE-CHAR          PIC X  VALUE SPACE.
+       01 WS-CANONICAL-LEN     PIC 999 VALUE 0.
+
+      * Duplicate-slug-under-a-different-date detection
+       01 WS-SEEN-TABLE.
+           05 WS-SEEN-ENTRY OCCURS 200 TIMES.
+               10 WS-SEEN-SLUG  PIC X(60).
+               10 WS-SEEN-DATE  PIC X(8).
+       01 WS-SEEN-COUNT         PIC 999 VALUE 0.
+       01 WS-SEEN-I             PIC 999 VALUE 0.
+       01 WS-SEEN-MATCH         PIC 9   VALUE 0.
+
+       01 WS-DIAG-LINE          PIC X(256) VALUE SPACES.
+       01 WS-RECORD-NUM-DISP    PIC ZZZZZ9.
+       01 WS-RECORD-COUNT-DISP  PIC ZZZZZ9.
+       01 WS-VALID-COUNT-DISP   PIC ZZZZZ9.
+       01 WS-ERROR-COUNT-DISP   PIC ZZZZZ9.
+
+      * Control break on slug - POST-DATE/POST-SLUG/POST-CANONICAL/
+      * POST-STATUS repeat on every physical body-line of a post (see
+      * POSTREC.cpy), so the field checks below must only run once per
+      * post, the same as COBLOG-SEARCH/COBLOG-STATS/COBLOG-LINKCHECK
+      * gate on first-record-of-a-slug. WS-CURRENT-VALID remembers the
+      * verdict for the post currently in progress so later physical
+      * lines of the same post are passed through (or dropped) without
+      * re-running the checks or re-reporting the same diagnostic.
+       01 WS-CURRENT-SLUG       PIC X(60) VALUE SPACES.
+       01 WS-CURRENT-VALID      PIC 9  VALUE 1.
+      * A blank POST-SLUG can't be used as a control-break key (every
+      * such post looks like WS-CURRENT-SLUG = SPACES), so a separate
+      * flag tracks whether the blank-slug body-lines seen so far
+      * belong to the post already validated or start a new one.
+       01 WS-IN-BLANK-SLUG-POST PIC 9  VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT INPUT-FILE
+           IF WS-INPUT-STATUS NOT = "00"
+               DISPLAY "Error opening input: " WS-INPUT-STATUS
+                   UPON SYSERR
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT OUTPUT-FILE
+           IF WS-OUTPUT-STATUS NOT = "00"
+               DISPLAY "Error opening output: " WS-OUTPUT-STATUS
+                   UPON SYSERR
+               STOP RUN
+           END-IF
+
+           PERFORM READ-AND-VALIDATE UNTIL WS-EOF = 1
+
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
+
+           MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-DISP
+           MOVE WS-VALID-COUNT TO WS-VALID-COUNT-DISP
+           MOVE WS-ERROR-COUNT TO WS-ERROR-COUNT-DISP
+           DISPLAY "COBLOG-VALIDATE: "
+               FUNCTION TRIM(WS-RECORD-COUNT-DISP) " read, "
+               FUNCTION TRIM(WS-VALID-COUNT-DISP) " valid, "
+               FUNCTION TRIM(WS-ERROR-COUNT-DISP) " rejected"
+               UPON SYSERR
+
+           IF WS-SEEN-COUNT >= 200
+               DISPLAY "COBLOG-VALIDATE: WARNING - seen-slug table "
+                   "ceiling (200) reached, duplicate-slug detection "
+                   "stopped recording new slugs"
+                   UPON SYSERR
+           END-IF
+
+           IF WS-ERROR-COUNT > 0
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       READ-AND-VALIDATE.
+           READ INPUT-FILE
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   PERFORM VALIDATE-RECORD
+           END-READ.
+
+       VALIDATE-RECORD.
+           MOVE FUNCTION TRIM(POST-SLUG) TO WS-TRIMMED-SLUG
+
+           IF WS-TRIMMED-SLUG = SPACES
+               IF WS-IN-BLANK-SLUG-POST = 0
+                   PERFORM VALIDATE-NEW-POST
+                   MOVE 1 TO WS-IN-BLANK-SLUG-POST
+               END-IF
+           ELSE
+               IF WS-TRIMMED-SLUG NOT = WS-CURRENT-SLUG
+                   PERFORM VALIDATE-NEW-POST
+               END-IF
+               MOVE 0 TO WS-IN-BLANK-SLUG-POST
+           END-IF
+
+           IF WS-CURRENT-VALID = 1
+               MOVE INPUT-RECORD TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+           END-IF.
+
+       VALIDATE-NEW-POST.
+      * First physical line of a new post - run every field check
+      * once and remember the verdict in WS-CURRENT-VALID for the
+      * rest of this post's body-line records.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE WS-RECORD-COUNT TO WS-RECORD-NUM-DISP
+           MOVE 1 TO WS-RECORD-VALID
+           MOVE WS-TRIMMED-SLUG TO WS-CURRENT-SLUG
+
+           MOVE FUNCTION TRIM(POST-CANONICAL)
+               TO WS-TRIMMED-CANONICAL
+
+           IF POST-DATE NOT NUMERIC
+               PERFORM REPORT-ERROR-DATE
+           END-IF
+
+           IF WS-TRIMMED-SLUG = SPACES
+               PERFORM REPORT-ERROR-BLANK-SLUG
+           ELSE
+               PERFORM CHECK-SLUG-URL-SAFE
+           END-IF
+
+           PERFORM CHECK-CANONICAL-URL
+           PERFORM CHECK-STATUS-VALUE
+
+           IF WS-TRIMMED-SLUG NOT = SPACES
+               PERFORM CHECK-DUPLICATE-SLUG
+           END-IF
+
+           MOVE WS-RECORD-VALID TO WS-CURRENT-VALID
+           IF WS-RECORD-VALID = 1
+               ADD 1 TO WS-VALID-COUNT
+           ELSE
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+
+       REPORT-ERROR-DATE.
+           MOVE 0 TO WS-RECORD-VALID
+           STRING "VALIDATE: record " FUNCTION TRIM(WS-RECORD-NUM-DISP)
+               " (slug=" FUNCTION TRIM(WS-TRIMMED-SLUG)
+               ") has a non-numeric POST-DATE '" POST-DATE "'"
+               DELIMITED SIZE INTO WS-DIAG-LINE
+           DISPLAY FUNCTION TRIM(WS-DIAG-LINE) UPON SYSERR.
+
+       REPORT-ERROR-BLANK-SLUG.
+           MOVE 0 TO WS-RECORD-VALID
+           STRING "VALIDATE: record " FUNCTION TRIM(WS-RECORD-NUM-DISP)
+               " (date=" POST-DATE ") has a blank POST-SLUG"
+               DELIMITED SIZE INTO WS-DIAG-LINE
+           DISPLAY FUNCTION TRIM(WS-DIAG-LINE) UPON SYSERR.
+
+       CHECK-SLUG-URL-SAFE.
+      * URL-safe slug: lowercase letters, digits and hyphens only
+           MOVE FUNCTION LENGTH(WS-TRIMMED-SLUG) TO WS-SLUG-LEN
+           PERFORM VARYING WS-CHAR-I FROM 1 BY 1
+               UNTIL WS-CHAR-I > WS-SLUG-LEN
+               MOVE WS-TRIMMED-SLUG(WS-CHAR-I:1) TO WS-ONE-CHAR
+               IF WS-ONE-CHAR = SPACE
+                   EXIT PERFORM
+               END-IF
+               IF (WS-ONE-CHAR < "a" OR WS-ONE-CHAR > "z")
+                   AND (WS-ONE-CHAR < "0" OR WS-ONE-CHAR > "9")
+                   AND WS-ONE-CHAR NOT = "-"
+                   PERFORM REPORT-ERROR-BAD-SLUG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       REPORT-ERROR-BAD-SLUG.
+           MOVE 0 TO WS-RECORD-VALID
+           STRING "VALIDATE: record " FUNCTION TRIM(WS-RECORD-NUM-DISP)
+               " has a non-URL-safe POST-SLUG '"
+               FUNCTION TRIM(WS-TRIMMED-SLUG) "'"
+               DELIMITED SIZE INTO WS-DIAG-LINE
+           DISPLAY FUNCTION TRIM(WS-DIAG-LINE) UPON SYSERR.
+
+       CHECK-CANONICAL-URL.
+      * Well-formed absolute URL: must start with http:// or https://
+      * and have something after the scheme and host separator.
+           IF WS-TRIMMED-CANONICAL = SPACES
+               PERFORM REPORT-ERROR-BAD-CANONICAL
+           ELSE
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TRIMMED-CANONICAL))
+                   TO WS-CANONICAL-LEN
+               IF WS-TRIMMED-CANONICAL(1:7) NOT = "http://"
+                   AND WS-TRIMMED-CANONICAL(1:8) NOT = "https://"
+                   PERFORM REPORT-ERROR-BAD-CANONICAL
+               ELSE
+                   IF (WS-TRIMMED-CANONICAL(1:7) = "http://"
+                       AND WS-CANONICAL-LEN = 7)
+                       OR (WS-TRIMMED-CANONICAL(1:8) = "https://"
+                       AND WS-CANONICAL-LEN = 8)
+                       PERFORM REPORT-ERROR-BAD-CANONICAL
+                   END-IF
+               END-IF
+           END-IF.
+
+       REPORT-ERROR-BAD-CANONICAL.
+           MOVE 0 TO WS-RECORD-VALID
+           STRING "VALIDATE: record " FUNCTION TRIM(WS-RECORD-NUM-DISP)
+               " (slug=" FUNCTION TRIM(WS-TRIMMED-SLUG)
+               ") has a malformed POST-CANONICAL '"
+               FUNCTION TRIM(WS-TRIMMED-CANONICAL) "'"
+               DELIMITED SIZE INTO WS-DIAG-LINE
+           DISPLAY FUNCTION TRIM(WS-DIAG-LINE) UPON SYSERR.
+
+       CHECK-STATUS-VALUE.
+      * POST-STATUS is optional (blank means LIVE) but if present must
+      * be one of the three values COBLOG-SITE/COBLOG-RSS/
+      * COBLOG-SITEMAP understand.
+           MOVE FUNCTION TRIM(POST-STATUS) TO WS-TRIMMED-STATUS
+           IF WS-TRIMMED-STATUS NOT = SPACES
+               AND WS-TRIMMED-STATUS NOT = "LIVE"
+               AND WS-TRIMMED-STATUS NOT = "DRAFT"
+               AND WS-TRIMMED-STATUS NOT = "SCHEDULED"
+               PERFORM REPORT-ERROR-BAD-STATUS
+           END-IF.
+
+       REPORT-ERROR-BAD-STATUS.
+           MOVE 0 TO WS-RECORD-VALID
+           STRING "VALIDATE: record " FUNCTION TRIM(WS-RECORD-NUM-DISP)
+               " (slug=" FUNCTION TRIM(WS-TRIMMED-SLUG)
+               ") has an unrecognized POST-STATUS '"
+               FUNCTION TRIM(WS-TRIMMED-STATUS) "'"
+               DELIMITED SIZE INTO WS-DIAG-LINE
+           DISPLAY FUNCTION TRIM(WS-DIAG-LINE) UPON SYSERR.
+
+       CHECK-DUPLICATE-SLUG.
+           MOVE 0 TO WS-SEEN-MATCH
+           PERFORM VARYING WS-SEEN-I FROM 1 BY 1
+               UNTIL WS-SEEN-I > WS-SEEN-COUNT
+               IF WS-SEEN-SLUG(WS-SEEN-I) = WS-TRIMMED-SLUG
+                   MOVE 1 TO WS-SEEN-MATCH
+                   IF WS-SEEN-DATE(WS-SEEN-I) NOT = POST-DATE
+                       PERFORM REPORT-ERROR-DUP-SLUG
+                   END-IF
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-SEEN-MATCH = 0 AND WS-SEEN-COUNT < 200
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE WS-TRIMMED-SLUG TO WS-SEEN-SLUG(WS-SEEN-COUNT)
+               MOVE POST-DATE TO WS-SEEN-DATE(WS-SEEN-COUNT)
+           END-IF.
+
+       REPORT-ERROR-DUP-SLUG.
+           MOVE 0 TO WS-RECORD-VALID
+           STRING "VALIDATE: record " FUNCTION TRIM(WS-RECORD-NUM-DISP)
+               " slug '" FUNCTION TRIM(WS-TRIMMED-SLUG)
+               "' already seen under date "
+               WS-SEEN-DATE(WS-SEEN-I)
+               " but now appears under date " POST-DATE
+               DELIMITED SIZE INTO WS-DIAG-LINE
+           DISPLAY FUNCTION TRIM(WS-DIAG-LINE) UPON SYSERR.
