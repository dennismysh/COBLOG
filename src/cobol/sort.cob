@@ -2,9 +2,18 @@
        PROGRAM-ID. COBLOG-SORT.
       * ============================================================
       * COBLOG Multi-Key Sort Driver
-      * Reads fixed-width records from stdin, sorts by tag then date,
-      * writes sorted records to stdout.
+      * Reads fixed-width records, sorts by tag then date, writes
+      * sorted records to stdout.
       * Sort order is configurable via --by= command line argument.
+      * Input normally comes from stdin, but one or more input file
+      * paths may be given on the command line (or listed, one per
+      * line, in a manifest named via --manifest=) and COBLOG-SORT
+      * will read them in sequence, instead of requiring an external
+      * cat step to glue them together first.
+      *
+      * Modification history:
+      *   2026-08-09  dev   Added multi-file / manifest input support.
+      *   2026-08-09  dev   Added --merge master-update mode.
       * ============================================================
 
        ENVIRONMENT DIVISION.
@@ -13,6 +22,15 @@
            SELECT INPUT-FILE ASSIGN TO KEYBOARD
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-INPUT-STATUS.
+           SELECT DYN-INPUT-FILE ASSIGN TO WS-CURRENT-INPUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DYN-INPUT-STATUS.
+           SELECT INPUT-MANIFEST-FILE ASSIGN TO WS-INPUT-MANIFEST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-MANIFEST-STATUS.
+           SELECT MASTER-FILE ASSIGN TO WS-MASTER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
            SELECT OUTPUT-FILE ASSIGN TO DISPLAY
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-OUTPUT-STATUS.
@@ -22,80 +40,210 @@
        FILE SECTION.
 
        FD INPUT-FILE.
-       01 INPUT-RECORD         PIC X(1538).
+       01 INPUT-RECORD         PIC X(1548).
+
+       FD DYN-INPUT-FILE.
+       01 DYN-INPUT-RECORD     PIC X(1548).
+
+       FD INPUT-MANIFEST-FILE.
+       01 INPUT-MANIFEST-RECORD PIC X(256).
+
+       FD MASTER-FILE.
+       01 MASTER-LINE           PIC X(1548).
 
        FD OUTPUT-FILE.
-       01 OUTPUT-RECORD        PIC X(1538).
+       01 OUTPUT-RECORD        PIC X(1548).
 
        SD SORT-FILE.
        01 SORT-RECORD.
-           05 SORT-DATE        PIC X(8).
-           05 SORT-SLUG        PIC X(60).
-           05 SORT-TITLE       PIC X(120).
-           05 SORT-AUTHOR      PIC X(40).
-           05 SORT-TAG         PIC X(30).
-           05 SORT-REST        PIC X(1280).
+           COPY POSTREC.
 
        WORKING-STORAGE SECTION.
        01 WS-INPUT-STATUS      PIC XX VALUE SPACES.
+       01 WS-DYN-INPUT-STATUS  PIC XX VALUE SPACES.
        01 WS-OUTPUT-STATUS     PIC XX VALUE SPACES.
        01 WS-SORT-MODE         PIC X(20) VALUE SPACES.
        01 WS-ARGS              PIC X(256) VALUE SPACES.
+       01 WS-ARG-TABLE.
+           05 WS-ARG-ENTRY OCCURS 10 TIMES PIC X(256).
+       01 WS-ARG-I             PIC 99 VALUE 0.
+
+      * Multi-file / manifest input support
+       01 WS-CURRENT-INPUT-PATH   PIC X(256) VALUE SPACES.
+       01 WS-INPUT-FILE-TABLE.
+           05 WS-INPUT-FILE-ENTRY OCCURS 20 TIMES PIC X(256).
+       01 WS-INPUT-FILE-COUNT     PIC 99 VALUE 0.
+       01 WS-INPUT-FILE-I         PIC 99 VALUE 0.
+       01 WS-INPUT-MANIFEST-PATH   PIC X(256) VALUE SPACES.
+       01 WS-INPUT-MANIFEST-STATUS PIC XX VALUE SPACES.
+       01 WS-GOT-INPUT-MANIFEST    PIC 9  VALUE 0.
+
+      * Build-run audit log
+       01 WS-RECORDS-READ         PIC 9(6) VALUE 0.
+       01 WS-RECORDS-READ-DISP    PIC ZZZZZ9.
+       01 WS-RECORDS-WRITTEN      PIC 9(6) VALUE 0.
+       01 WS-RECORDS-WRITTEN-DISP PIC ZZZZZ9.
+
+      * Merge-update mode (--merge plus --master=<path>): the
+      * ordinary input (stdin or the --manifest=/file-argument list
+      * above) is treated as a small batch of new/changed records to
+      * fold into a previously-sorted master, instead of re-sorting
+      * the whole history.
+       01 WS-MERGE-MODE           PIC 9 VALUE 0.
+       01 WS-MASTER-STATUS        PIC XX VALUE SPACES.
+       01 WS-MASTER-PATH          PIC X(256) VALUE SPACES.
+       01 WS-GOT-MASTER           PIC 9 VALUE 0.
+       01 WS-MASTER-EOF           PIC 9 VALUE 0.
+       01 WS-MASTER-SUPERSEDED    PIC 9 VALUE 0.
+       01 WS-MASTER-KEY           PIC X(98) VALUE SPACES.
+       01 WS-UPDATE-TABLE.
+           05 WS-UPDATE-ENTRY OCCURS 100 TIMES.
+               10 WS-UPDATE-RECORD PIC X(1548).
+               10 WS-UPDATE-KEY    PIC X(98).
+               10 WS-UPDATE-SLUG   PIC X(60).
+       01 WS-UPDATE-COUNT         PIC 999 VALUE 0.
+       01 WS-UPDATE-I             PIC 999 VALUE 0.
+       01 WS-UPDATE-J             PIC 999 VALUE 0.
+       01 WS-UPDATE-PTR           PIC 999 VALUE 1.
+       01 WS-UPDATE-TEMP-REC      PIC X(1548) VALUE SPACES.
+       01 WS-UPDATE-TEMP-KEY      PIC X(98) VALUE SPACES.
+       01 WS-UPDATE-TEMP-SLUG     PIC X(60) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-           ACCEPT WS-ARGS FROM COMMAND-LINE
+           MOVE "tag-date" TO WS-SORT-MODE
+           PERFORM PARSE-COMMAND-LINE
+
+           IF WS-GOT-INPUT-MANIFEST = 1
+               PERFORM LOAD-INPUT-MANIFEST
+           END-IF
 
-      * Parse sort mode from command line
-           IF WS-ARGS = SPACES
-               MOVE "tag-date" TO WS-SORT-MODE
+           IF WS-MERGE-MODE = 1
+               PERFORM MERGE-UPDATE-PARA
            ELSE
-               INSPECT WS-ARGS REPLACING ALL
-                   "--by=" BY SPACES
-               MOVE FUNCTION TRIM(WS-ARGS) TO WS-SORT-MODE
+               EVALUATE WS-SORT-MODE
+                   WHEN "tag-date"
+                       SORT SORT-FILE
+                           ON ASCENDING KEY POST-TAG
+                           ON ASCENDING KEY POST-DATE
+                           ON ASCENDING KEY POST-SLUG
+                           INPUT PROCEDURE IS READ-INPUT
+                           OUTPUT PROCEDURE IS WRITE-OUTPUT
+                   WHEN "date-desc"
+                       SORT SORT-FILE
+                           ON DESCENDING KEY POST-DATE
+                           ON ASCENDING KEY POST-SLUG
+                           INPUT PROCEDURE IS READ-INPUT
+                           OUTPUT PROCEDURE IS WRITE-OUTPUT
+                   WHEN "date-asc"
+                       SORT SORT-FILE
+                           ON ASCENDING KEY POST-DATE
+                           ON ASCENDING KEY POST-SLUG
+                           INPUT PROCEDURE IS READ-INPUT
+                           OUTPUT PROCEDURE IS WRITE-OUTPUT
+                   WHEN "author-date"
+                       SORT SORT-FILE
+                           ON ASCENDING KEY POST-AUTHOR
+                           ON ASCENDING KEY POST-DATE
+                           ON ASCENDING KEY POST-SLUG
+                           INPUT PROCEDURE IS READ-INPUT
+                           OUTPUT PROCEDURE IS WRITE-OUTPUT
+                   WHEN OTHER
+                       DISPLAY "Unknown sort mode: " WS-SORT-MODE
+                       SORT SORT-FILE
+                           ON ASCENDING KEY POST-TAG
+                           ON ASCENDING KEY POST-DATE
+                           ON ASCENDING KEY POST-SLUG
+                           INPUT PROCEDURE IS READ-INPUT
+                           OUTPUT PROCEDURE IS WRITE-OUTPUT
+               END-EVALUATE
            END-IF
 
-           EVALUATE WS-SORT-MODE
-               WHEN "tag-date"
-                   SORT SORT-FILE
-                       ON ASCENDING KEY SORT-TAG
-                       ON ASCENDING KEY SORT-DATE
-                       ON ASCENDING KEY SORT-SLUG
-                       INPUT PROCEDURE IS READ-INPUT
-                       OUTPUT PROCEDURE IS WRITE-OUTPUT
-               WHEN "date-desc"
-                   SORT SORT-FILE
-                       ON DESCENDING KEY SORT-DATE
-                       ON ASCENDING KEY SORT-SLUG
-                       INPUT PROCEDURE IS READ-INPUT
-                       OUTPUT PROCEDURE IS WRITE-OUTPUT
-               WHEN "date-asc"
-                   SORT SORT-FILE
-                       ON ASCENDING KEY SORT-DATE
-                       ON ASCENDING KEY SORT-SLUG
-                       INPUT PROCEDURE IS READ-INPUT
-                       OUTPUT PROCEDURE IS WRITE-OUTPUT
-               WHEN "author-date"
-                   SORT SORT-FILE
-                       ON ASCENDING KEY SORT-AUTHOR
-                       ON ASCENDING KEY SORT-DATE
-                       ON ASCENDING KEY SORT-SLUG
-                       INPUT PROCEDURE IS READ-INPUT
-                       OUTPUT PROCEDURE IS WRITE-OUTPUT
-               WHEN OTHER
-                   DISPLAY "Unknown sort mode: " WS-SORT-MODE
-                   SORT SORT-FILE
-                       ON ASCENDING KEY SORT-TAG
-                       ON ASCENDING KEY SORT-DATE
-                       ON ASCENDING KEY SORT-SLUG
-                       INPUT PROCEDURE IS READ-INPUT
-                       OUTPUT PROCEDURE IS WRITE-OUTPUT
-           END-EVALUATE
+           PERFORM WRITE-AUDIT-LOG
 
            STOP RUN.
 
-       READ-INPUT SECTION.
-       READ-INPUT-PARA.
+       PARSE-COMMAND-LINE.
+           ACCEPT WS-ARGS FROM COMMAND-LINE
+           IF WS-ARGS NOT = SPACES
+               UNSTRING WS-ARGS DELIMITED BY ALL SPACE
+                   INTO WS-ARG-ENTRY(1) WS-ARG-ENTRY(2)
+                        WS-ARG-ENTRY(3) WS-ARG-ENTRY(4)
+                        WS-ARG-ENTRY(5) WS-ARG-ENTRY(6)
+                        WS-ARG-ENTRY(7) WS-ARG-ENTRY(8)
+                        WS-ARG-ENTRY(9) WS-ARG-ENTRY(10)
+               END-UNSTRING
+               PERFORM VARYING WS-ARG-I FROM 1 BY 1
+                   UNTIL WS-ARG-I > 10
+                   PERFORM CLASSIFY-ARG
+               END-PERFORM
+           END-IF.
+
+       CLASSIFY-ARG.
+           IF WS-ARG-ENTRY(WS-ARG-I) = SPACES
+               CONTINUE
+           ELSE
+               IF WS-ARG-ENTRY(WS-ARG-I)(1:5) = "--by="
+                   MOVE WS-ARG-ENTRY(WS-ARG-I)(6:20) TO WS-SORT-MODE
+               ELSE
+                   IF WS-ARG-ENTRY(WS-ARG-I)(1:11) = "--manifest="
+                       MOVE WS-ARG-ENTRY(WS-ARG-I)(12:)
+                           TO WS-INPUT-MANIFEST-PATH
+                       MOVE 1 TO WS-GOT-INPUT-MANIFEST
+                   ELSE
+                       IF WS-ARG-ENTRY(WS-ARG-I) = "--merge"
+                           MOVE 1 TO WS-MERGE-MODE
+                       ELSE
+                           IF WS-ARG-ENTRY(WS-ARG-I)(1:9)
+                               = "--master="
+                               MOVE WS-ARG-ENTRY(WS-ARG-I)(10:)
+                                   TO WS-MASTER-PATH
+                               MOVE 1 TO WS-GOT-MASTER
+                           ELSE
+      * Anything else on the command line is an input file path
+                               IF WS-INPUT-FILE-COUNT < 20
+                                   ADD 1 TO WS-INPUT-FILE-COUNT
+                                   MOVE
+                                       FUNCTION TRIM(WS-ARG-ENTRY
+                                           (WS-ARG-I))
+                                       TO WS-INPUT-FILE-ENTRY
+                                           (WS-INPUT-FILE-COUNT)
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       LOAD-INPUT-MANIFEST.
+      * The manifest is a plain text file, one input file path per
+      * line, appended after any input files already named directly
+      * on the command line.
+           OPEN INPUT INPUT-MANIFEST-FILE
+           IF WS-INPUT-MANIFEST-STATUS NOT = "00"
+               DISPLAY "COBLOG-SORT: cannot open manifest "
+                   FUNCTION TRIM(WS-INPUT-MANIFEST-PATH)
+                   UPON SYSERR
+           ELSE
+               PERFORM UNTIL 1 = 0
+                   READ INPUT-MANIFEST-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF FUNCTION TRIM(INPUT-MANIFEST-RECORD)
+                               NOT = SPACES
+                               AND WS-INPUT-FILE-COUNT < 20
+                               ADD 1 TO WS-INPUT-FILE-COUNT
+                               MOVE FUNCTION TRIM(INPUT-MANIFEST-RECORD)
+                                   TO WS-INPUT-FILE-ENTRY
+                                       (WS-INPUT-FILE-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE INPUT-MANIFEST-FILE
+           END-IF.
+
+       READ-INPUT-FROM-KEYBOARD.
            OPEN INPUT INPUT-FILE
            IF WS-INPUT-STATUS NOT = "00"
                DISPLAY "Error opening input: " WS-INPUT-STATUS
@@ -107,12 +255,275 @@
                    AT END
                        EXIT PERFORM
                    NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
                        RELEASE SORT-RECORD
                END-READ
            END-PERFORM
 
            CLOSE INPUT-FILE.
 
+       READ-INPUT-FROM-FILE-LIST.
+           PERFORM VARYING WS-INPUT-FILE-I FROM 1 BY 1
+               UNTIL WS-INPUT-FILE-I > WS-INPUT-FILE-COUNT
+               MOVE WS-INPUT-FILE-ENTRY(WS-INPUT-FILE-I)
+                   TO WS-CURRENT-INPUT-PATH
+               OPEN INPUT DYN-INPUT-FILE
+               IF WS-DYN-INPUT-STATUS NOT = "00"
+                   DISPLAY "COBLOG-SORT: cannot open input file "
+                       FUNCTION TRIM(WS-CURRENT-INPUT-PATH)
+                       UPON SYSERR
+               ELSE
+                   PERFORM UNTIL 1 = 0
+                       READ DYN-INPUT-FILE INTO SORT-RECORD
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               ADD 1 TO WS-RECORDS-READ
+                               RELEASE SORT-RECORD
+                       END-READ
+                   END-PERFORM
+                   CLOSE DYN-INPUT-FILE
+               END-IF
+           END-PERFORM.
+
+       WRITE-AUDIT-LOG.
+      * One-line end-of-run summary for the build log: records read
+      * across however many input sources were used, and records
+      * written to the sorted output stream. DISPLAYed UPON SYSERR
+      * since OUTPUT-FILE is ASSIGN TO DISPLAY - stdout carries the
+      * actual sorted-record stream and must not be polluted.
+           MOVE WS-RECORDS-READ TO WS-RECORDS-READ-DISP
+           MOVE WS-RECORDS-WRITTEN TO WS-RECORDS-WRITTEN-DISP
+           IF WS-MERGE-MODE = 1
+               DISPLAY "COBLOG-SORT: by=merge"
+                   " records-read=" FUNCTION TRIM(WS-RECORDS-READ-DISP)
+                   " records-written="
+                   FUNCTION TRIM(WS-RECORDS-WRITTEN-DISP)
+                   UPON SYSERR
+           ELSE
+               DISPLAY "COBLOG-SORT: by=" FUNCTION TRIM(WS-SORT-MODE)
+                   " records-read=" FUNCTION TRIM(WS-RECORDS-READ-DISP)
+                   " records-written="
+                   FUNCTION TRIM(WS-RECORDS-WRITTEN-DISP)
+                   UPON SYSERR
+           END-IF
+
+           IF WS-MERGE-MODE = 1 AND WS-UPDATE-COUNT >= 100
+               DISPLAY "COBLOG-SORT: WARNING - update batch ceiling "
+                   "(100) reached, excess new/changed records were "
+                   "dropped from this merge"
+                   UPON SYSERR
+           END-IF.
+
+      * Merge-update mode: fold a small batch of new/changed records
+      * (read via the ordinary input mechanisms above) into a
+      * previously-sorted master file, without re-sorting the whole
+      * master. The update batch is collected in memory, sorted with
+      * a simple insertion sort, then merged against the master in
+      * one sequential pass. Always orders by tag/date/slug - the
+      * same key order as --by=tag-date - since the master is
+      * assumed to already be in that order.
+       MERGE-UPDATE-PARA.
+           IF WS-GOT-MASTER = 0
+               DISPLAY
+                   "COBLOG-SORT: --merge requires --master=<path>"
+                   UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM COLLECT-UPDATE-BATCH
+           PERFORM SORT-UPDATE-BATCH
+           PERFORM MERGE-MASTER-AND-UPDATES.
+
+       COLLECT-UPDATE-BATCH.
+           IF WS-INPUT-FILE-COUNT = 0
+               PERFORM COLLECT-UPDATES-FROM-KEYBOARD
+           ELSE
+               PERFORM COLLECT-UPDATES-FROM-FILE-LIST
+           END-IF.
+
+       COLLECT-UPDATES-FROM-KEYBOARD.
+           OPEN INPUT INPUT-FILE
+           IF WS-INPUT-STATUS NOT = "00"
+               DISPLAY "Error opening input: " WS-INPUT-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL 1 = 0
+               READ INPUT-FILE INTO SORT-RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM STORE-UPDATE-ENTRY
+               END-READ
+           END-PERFORM
+
+           CLOSE INPUT-FILE.
+
+       COLLECT-UPDATES-FROM-FILE-LIST.
+           PERFORM VARYING WS-INPUT-FILE-I FROM 1 BY 1
+               UNTIL WS-INPUT-FILE-I > WS-INPUT-FILE-COUNT
+               MOVE WS-INPUT-FILE-ENTRY(WS-INPUT-FILE-I)
+                   TO WS-CURRENT-INPUT-PATH
+               OPEN INPUT DYN-INPUT-FILE
+               IF WS-DYN-INPUT-STATUS NOT = "00"
+                   DISPLAY "COBLOG-SORT: cannot open input file "
+                       FUNCTION TRIM(WS-CURRENT-INPUT-PATH)
+                       UPON SYSERR
+               ELSE
+                   PERFORM UNTIL 1 = 0
+                       READ DYN-INPUT-FILE INTO SORT-RECORD
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               ADD 1 TO WS-RECORDS-READ
+                               PERFORM STORE-UPDATE-ENTRY
+                       END-READ
+                   END-PERFORM
+                   CLOSE DYN-INPUT-FILE
+               END-IF
+           END-PERFORM.
+
+       STORE-UPDATE-ENTRY.
+           IF WS-UPDATE-COUNT < 100
+               ADD 1 TO WS-UPDATE-COUNT
+               MOVE SORT-RECORD TO WS-UPDATE-RECORD(WS-UPDATE-COUNT)
+               STRING POST-TAG OF SORT-RECORD
+                   POST-DATE OF SORT-RECORD
+                   POST-SLUG OF SORT-RECORD
+                   DELIMITED SIZE
+                   INTO WS-UPDATE-KEY(WS-UPDATE-COUNT)
+               MOVE POST-SLUG OF SORT-RECORD
+                   TO WS-UPDATE-SLUG(WS-UPDATE-COUNT)
+           END-IF.
+
+      * Classic insertion sort over the in-memory update table - the
+      * same PERFORM-paragraph idiom as the rest of this program's
+      * loops, just applied to a table instead of a file.
+       SORT-UPDATE-BATCH.
+           MOVE 2 TO WS-UPDATE-I
+           PERFORM INSERT-UPDATE-ENTRY
+               UNTIL WS-UPDATE-I > WS-UPDATE-COUNT.
+
+       INSERT-UPDATE-ENTRY.
+           MOVE WS-UPDATE-RECORD(WS-UPDATE-I) TO WS-UPDATE-TEMP-REC
+           MOVE WS-UPDATE-KEY(WS-UPDATE-I) TO WS-UPDATE-TEMP-KEY
+           MOVE WS-UPDATE-SLUG(WS-UPDATE-I) TO WS-UPDATE-TEMP-SLUG
+           MOVE WS-UPDATE-I TO WS-UPDATE-J
+           PERFORM SHIFT-ONE-ENTRY-RIGHT
+               UNTIL WS-UPDATE-J < 2
+                   OR WS-UPDATE-KEY(WS-UPDATE-J - 1)
+                       NOT > WS-UPDATE-TEMP-KEY
+           MOVE WS-UPDATE-TEMP-REC TO WS-UPDATE-RECORD(WS-UPDATE-J)
+           MOVE WS-UPDATE-TEMP-KEY TO WS-UPDATE-KEY(WS-UPDATE-J)
+           MOVE WS-UPDATE-TEMP-SLUG TO WS-UPDATE-SLUG(WS-UPDATE-J)
+           ADD 1 TO WS-UPDATE-I.
+
+       SHIFT-ONE-ENTRY-RIGHT.
+           MOVE WS-UPDATE-RECORD(WS-UPDATE-J - 1)
+               TO WS-UPDATE-RECORD(WS-UPDATE-J)
+           MOVE WS-UPDATE-KEY(WS-UPDATE-J - 1)
+               TO WS-UPDATE-KEY(WS-UPDATE-J)
+           MOVE WS-UPDATE-SLUG(WS-UPDATE-J - 1)
+               TO WS-UPDATE-SLUG(WS-UPDATE-J)
+           SUBTRACT 1 FROM WS-UPDATE-J.
+
+      * Two-pointer merge of the sorted update batch against the
+      * sequentially-read master. A master record superseded by an
+      * update (same POST-SLUG) is dropped; everything else is
+      * emitted in ascending tag/date/slug order.
+       MERGE-MASTER-AND-UPDATES.
+           OPEN INPUT MASTER-FILE
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "COBLOG-SORT: cannot open master file "
+                   FUNCTION TRIM(WS-MASTER-PATH)
+                   " (status " WS-MASTER-STATUS ")"
+                   UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT OUTPUT-FILE
+           MOVE 0 TO WS-MASTER-EOF
+           MOVE 1 TO WS-UPDATE-PTR
+           PERFORM READ-NEXT-MASTER-RECORD
+           PERFORM MERGE-STEP
+               UNTIL WS-MASTER-EOF = 1
+                   AND WS-UPDATE-PTR > WS-UPDATE-COUNT
+           CLOSE MASTER-FILE
+           CLOSE OUTPUT-FILE.
+
+       READ-NEXT-MASTER-RECORD.
+           PERFORM UNTIL 1 = 0
+               READ MASTER-FILE INTO SORT-RECORD
+                   AT END
+                       MOVE 1 TO WS-MASTER-EOF
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       STRING POST-TAG OF SORT-RECORD
+                           POST-DATE OF SORT-RECORD
+                           POST-SLUG OF SORT-RECORD
+                           DELIMITED SIZE INTO WS-MASTER-KEY
+                       PERFORM CHECK-MASTER-SUPERSEDED
+                       IF WS-MASTER-SUPERSEDED = 0
+                           EXIT PERFORM
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       CHECK-MASTER-SUPERSEDED.
+           MOVE 0 TO WS-MASTER-SUPERSEDED
+           PERFORM VARYING WS-UPDATE-I FROM 1 BY 1
+               UNTIL WS-UPDATE-I > WS-UPDATE-COUNT
+               IF WS-UPDATE-SLUG(WS-UPDATE-I)
+                   = POST-SLUG OF SORT-RECORD
+                   MOVE 1 TO WS-MASTER-SUPERSEDED
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       MERGE-STEP.
+           IF WS-MASTER-EOF = 1
+               PERFORM EMIT-UPDATE-RECORD
+           ELSE
+               IF WS-UPDATE-PTR > WS-UPDATE-COUNT
+                   PERFORM EMIT-MASTER-RECORD
+               ELSE
+                   IF WS-MASTER-KEY NOT > WS-UPDATE-KEY(WS-UPDATE-PTR)
+                       PERFORM EMIT-MASTER-RECORD
+                   ELSE
+                       PERFORM EMIT-UPDATE-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+
+       EMIT-MASTER-RECORD.
+           MOVE SORT-RECORD TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           ADD 1 TO WS-RECORDS-WRITTEN
+           PERFORM READ-NEXT-MASTER-RECORD.
+
+       EMIT-UPDATE-RECORD.
+           MOVE WS-UPDATE-RECORD(WS-UPDATE-PTR) TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           ADD 1 TO WS-RECORDS-WRITTEN
+           ADD 1 TO WS-UPDATE-PTR.
+
+      * Both input methods above live in this unnamed section (not
+      * inside READ-INPUT SECTION below) so that SORT's "INPUT
+      * PROCEDURE IS READ-INPUT" - which falls through every
+      * paragraph in the named section - runs the dispatch paragraph
+      * exactly once instead of also falling through into whichever
+      * of these two it didn't call.
+       READ-INPUT SECTION.
+       READ-INPUT-PARA.
+           IF WS-INPUT-FILE-COUNT = 0
+               PERFORM READ-INPUT-FROM-KEYBOARD
+           ELSE
+               PERFORM READ-INPUT-FROM-FILE-LIST
+           END-IF.
+
        WRITE-OUTPUT SECTION.
        WRITE-OUTPUT-PARA.
            OPEN OUTPUT OUTPUT-FILE
@@ -126,6 +537,7 @@
                    AT END
                        EXIT PERFORM
                    NOT AT END
+                       ADD 1 TO WS-RECORDS-WRITTEN
                        WRITE OUTPUT-RECORD
                END-RETURN
            END-PERFORM
