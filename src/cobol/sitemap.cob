@@ -2,8 +2,15 @@
        PROGRAM-ID. COBLOG-SITEMAP.
       * ============================================================
       * COBLOG Sitemap Generator
-      * Reads fixed-width records, emits sitemap.xml to stdout.
-      * Control break on POST-SLUG ensures one <url> per post.
+      * Reads fixed-width records, writes sitemap.xml (and, once the
+      * URL count passes WS-URL-THRESHOLD, sitemap-2.xml, sitemap-3.xml,
+      * ... plus a top-level sitemap-index.xml referencing every part)
+      * under the output directory named by the first non-flag
+      * argument, "." by default. Control break on POST-SLUG ensures
+      * one <url> per post.
+      * --tag=<tag> restricts the sitemap to a single POST-TAG, for a
+      * tag-scoped sitemap-<tag>.xml / sitemap-<tag>-2.xml ...
+      * --max-urls=<n> overrides the default per-part URL threshold.
       * ============================================================
 
        ENVIRONMENT DIVISION.
@@ -12,28 +19,59 @@
            SELECT INPUT-FILE ASSIGN TO KEYBOARD
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-INPUT-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD INPUT-FILE.
        01 INPUT-RECORD.
-           05 POST-DATE        PIC X(8).
-           05 POST-SLUG        PIC X(60).
-           05 POST-TITLE       PIC X(120).
-           05 POST-AUTHOR      PIC X(40).
-           05 POST-TAG         PIC X(30).
-           05 POST-DESC        PIC X(160).
-           05 POST-CANONICAL   PIC X(120).
-           05 POST-JSON-LD     PIC X(800).
-           05 POST-BODY-LINE   PIC X(200).
+           COPY POSTREC.
+
+       FD OUTPUT-FILE.
+       01 OUTPUT-RECORD        PIC X(512).
 
        WORKING-STORAGE SECTION.
        01 WS-INPUT-STATUS      PIC XX VALUE SPACES.
+       01 WS-OUTPUT-STATUS     PIC XX VALUE SPACES.
        01 WS-EOF               PIC 9  VALUE 0.
        01 WS-CURRENT-SLUG      PIC X(60) VALUE SPACES.
        01 WS-HEADER-WRITTEN    PIC 9  VALUE 0.
 
+      * Command line
+       01 WS-ARGS              PIC X(256) VALUE SPACES.
+       01 WS-ARG-TABLE.
+           05 WS-ARG-ENTRY OCCURS 10 TIMES PIC X(256).
+       01 WS-ARG-I              PIC 99 VALUE 0.
+       01 WS-TAG-FILTER        PIC X(30) VALUE SPACES.
+       01 WS-OUTPUT-DIR        PIC X(256) VALUE ".".
+       01 WS-GOT-OUTPUT-DIR    PIC 9  VALUE 0.
+       01 WS-MKDIR-CMD         PIC X(512) VALUE SPACES.
+       01 WS-RUN-DATE          PIC X(8) VALUE SPACES.
+       01 WS-TRIMMED-STATUS    PIC X(10) VALUE SPACES.
+       01 WS-POST-LIVE         PIC 9  VALUE 1.
+
+      * Part splitting (sitemap.xml, sitemap-2.xml, ...)
+       01 WS-URL-THRESHOLD     PIC 9(6) VALUE 50000.
+       01 WS-URLS-IN-PART      PIC 9(6) VALUE 0.
+       01 WS-PART-NUM          PIC 999 VALUE 1.
+       01 WS-TOTAL-PARTS       PIC 999 VALUE 0.
+       01 WS-PART-NUM-DISP     PIC ZZ9.
+       01 WS-OUTPUT-PATH       PIC X(300) VALUE SPACES.
+       01 WS-PART-FILE-NAME    PIC X(40) VALUE SPACES.
+       01 WS-INDEX-I           PIC 999 VALUE 0.
+
+      * Site base URL (scheme + host), taken from the first post's
+      * POST-CANONICAL, used to build <loc> entries in the index
+       01 WS-SITE-BASE         PIC X(120) VALUE SPACES.
+       01 WS-GOT-SITE-BASE     PIC 9  VALUE 0.
+       01 WS-URL-SCHEME        PIC X(10) VALUE SPACES.
+       01 WS-URL-SLASH         PIC X(10) VALUE SPACES.
+       01 WS-URL-HOST          PIC X(120) VALUE SPACES.
+       01 WS-URL-REST          PIC X(120) VALUE SPACES.
+
       * Trimmed fields
        01 WS-TRIMMED-SLUG      PIC X(60) VALUE SPACES.
        01 WS-TRIMMED-CANONICAL PIC X(120) VALUE SPACES.
@@ -48,8 +86,37 @@
       * Output buffer
        01 WS-LINE              PIC X(512) VALUE SPACES.
 
+      * XML entity escaping for <loc> text (a canonical URL's query
+      * string can legally contain &, which the sitemap protocol
+      * requires escaped inside XML character data)
+       01 WS-XESC-SRC          PIC X(160) VALUE SPACES.
+      * Sized for the true worst case out of ESCAPE-FOR-XML: all 160
+      * source characters being '"' or "'", the two entities that
+      * expand the most (&quot; / &apos;, 6 characters each).
+       01 WS-XESC-OUT          PIC X(960) VALUE SPACES.
+       01 WS-XESC-LEN          PIC 999    VALUE 0.
+       01 WS-XESC-PTR          PIC 9(4)   VALUE 1.
+       01 WS-XESC-I            PIC 999    VALUE 0.
+       01 WS-XESC-ONE-CHAR     PIC X      VALUE SPACE.
+       01 WS-XML-LOC           PIC X(960) VALUE SPACES.
+
+      * Build-run audit log
+       01 WS-RECORDS-READ      PIC 9(6) VALUE 0.
+       01 WS-RECORDS-READ-DISP PIC ZZZZZ9.
+       01 WS-TOTAL-URLS        PIC 9(6) VALUE 0.
+       01 WS-TOTAL-URLS-DISP   PIC ZZZZZ9.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
+           PERFORM PARSE-COMMAND-LINE
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+
+           MOVE SPACES TO WS-MKDIR-CMD
+           STRING "mkdir -p " FUNCTION TRIM(WS-OUTPUT-DIR)
+               DELIMITED SIZE INTO WS-MKDIR-CMD
+           CALL "SYSTEM" USING WS-MKDIR-CMD
+
            OPEN INPUT INPUT-FILE
            IF WS-INPUT-STATUS NOT = "00"
                DISPLAY "Error opening input: " WS-INPUT-STATUS
@@ -58,22 +125,82 @@
 
            PERFORM READ-AND-EMIT UNTIL WS-EOF = 1
 
-      * Report Footing - close urlset
+      * Report Footing - close the last open part
            IF WS-HEADER-WRITTEN = 1
-               DISPLAY "</urlset>"
+               PERFORM CLOSE-CURRENT-PART
+           END-IF
+
+           IF WS-TOTAL-PARTS > 1
+               PERFORM WRITE-SITEMAP-INDEX
            END-IF
 
            CLOSE INPUT-FILE
+
+           PERFORM WRITE-AUDIT-LOG
+
            STOP RUN.
 
+       PARSE-COMMAND-LINE.
+      * Positional output directory (default "."), plus --tag=<tag>
+      * and --max-urls=<n>
+           ACCEPT WS-ARGS FROM COMMAND-LINE
+           IF WS-ARGS NOT = SPACES
+               UNSTRING WS-ARGS DELIMITED BY ALL SPACE
+                   INTO WS-ARG-ENTRY(1) WS-ARG-ENTRY(2)
+                        WS-ARG-ENTRY(3) WS-ARG-ENTRY(4)
+                        WS-ARG-ENTRY(5) WS-ARG-ENTRY(6)
+                        WS-ARG-ENTRY(7) WS-ARG-ENTRY(8)
+                        WS-ARG-ENTRY(9) WS-ARG-ENTRY(10)
+               END-UNSTRING
+               PERFORM VARYING WS-ARG-I FROM 1 BY 1
+                   UNTIL WS-ARG-I > 10
+                   PERFORM CLASSIFY-ARG
+               END-PERFORM
+           END-IF.
+
+       CLASSIFY-ARG.
+           IF WS-ARG-ENTRY(WS-ARG-I) = SPACES
+               CONTINUE
+           ELSE
+               IF WS-ARG-ENTRY(WS-ARG-I)(1:6) = "--tag="
+                   MOVE FUNCTION TRIM(WS-ARG-ENTRY(WS-ARG-I)(7:))
+                       TO WS-TAG-FILTER
+               ELSE
+                   IF WS-ARG-ENTRY(WS-ARG-I)(1:11) = "--max-urls="
+                       MOVE FUNCTION NUMVAL(
+                           FUNCTION TRIM(WS-ARG-ENTRY(WS-ARG-I)(12:)))
+                           TO WS-URL-THRESHOLD
+                   ELSE
+                       IF WS-ARG-ENTRY(WS-ARG-I)(1:2) NOT = "--"
+                           AND WS-GOT-OUTPUT-DIR = 0
+                           MOVE WS-ARG-ENTRY(WS-ARG-I) TO WS-OUTPUT-DIR
+                           MOVE 1 TO WS-GOT-OUTPUT-DIR
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
        READ-AND-EMIT.
            READ INPUT-FILE INTO INPUT-RECORD
                AT END
                    MOVE 1 TO WS-EOF
                NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
                    PERFORM PROCESS-SITEMAP-RECORD
            END-READ.
 
+       WRITE-AUDIT-LOG.
+      * One-line end-of-run summary for the build log: records seen,
+      * total <url> entries emitted across every part, and how many
+      * parts that took.
+           MOVE WS-RECORDS-READ TO WS-RECORDS-READ-DISP
+           MOVE WS-TOTAL-URLS TO WS-TOTAL-URLS-DISP
+           DISPLAY "COBLOG-SITEMAP: records-read="
+               FUNCTION TRIM(WS-RECORDS-READ-DISP)
+               " urls-emitted=" FUNCTION TRIM(WS-TOTAL-URLS-DISP)
+               " parts=" WS-TOTAL-PARTS
+               UPON SYSERR.
+
        PROCESS-SITEMAP-RECORD.
       * Control break on slug - one URL per post
            MOVE FUNCTION TRIM(POST-SLUG) TO WS-TRIMMED-SLUG
@@ -82,39 +209,268 @@
                EXIT PARAGRAPH
            END-IF
 
+      * Optional tag filter (--tag=<tag>) for a tag-scoped sitemap
+           IF WS-TAG-FILTER NOT = SPACES
+               AND FUNCTION TRIM(POST-TAG) NOT = WS-TAG-FILTER
+               MOVE WS-TRIMMED-SLUG TO WS-CURRENT-SLUG
+               EXIT PARAGRAPH
+           END-IF
+
+      * Drafts and not-yet-due scheduled posts stay out of the
+      * sitemap until COBLOG-SITE would consider them live.
+           PERFORM CHECK-POST-LIVE
+           IF WS-POST-LIVE = 0
+               MOVE WS-TRIMMED-SLUG TO WS-CURRENT-SLUG
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE FUNCTION TRIM(POST-CANONICAL)
                TO WS-TRIMMED-CANONICAL
            MOVE POST-DATE TO WS-TRIMMED-DATE
 
-      * Report Heading - XML declaration and urlset open (once)
+           IF WS-GOT-SITE-BASE = 0
+               PERFORM EXTRACT-SITE-BASE
+           END-IF
+
+      * Report Heading - open the first part, or roll to a new part
+      * once the current one has reached the URL threshold
            IF WS-HEADER-WRITTEN = 0
-               DISPLAY
-                   "<?xml version='1.0' encoding='UTF-8'?>"
-               DISPLAY
-                   "<urlset xmlns="
-                   "'http://www.sitemaps.org/schemas/sitemap/0.9'>"
-               MOVE 1 TO WS-HEADER-WRITTEN
+               MOVE 1 TO WS-PART-NUM
+               PERFORM OPEN-NEW-PART
+           ELSE
+               IF WS-URLS-IN-PART >= WS-URL-THRESHOLD
+                   PERFORM CLOSE-CURRENT-PART
+                   ADD 1 TO WS-PART-NUM
+                   PERFORM OPEN-NEW-PART
+               END-IF
            END-IF
 
       * Format lastmod date as YYYY-MM-DD
            MOVE WS-TRIMMED-DATE(1:4) TO WS-YEAR
            MOVE WS-TRIMMED-DATE(5:2) TO WS-MONTH
            MOVE WS-TRIMMED-DATE(7:2) TO WS-DAY
+           MOVE SPACES TO WS-ISO-DATE
            STRING WS-YEAR "-" WS-MONTH "-" WS-DAY
                DELIMITED SIZE INTO WS-ISO-DATE
 
       * Detail - emit one <url> block
-           DISPLAY "  <url>"
+           MOVE "  <url>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE WS-TRIMMED-CANONICAL TO WS-XESC-SRC
+           PERFORM ESCAPE-FOR-XML
+           MOVE WS-XESC-OUT TO WS-XML-LOC
+           MOVE SPACES TO WS-LINE
            STRING "    <loc>"
-               FUNCTION TRIM(WS-TRIMMED-CANONICAL)
+               FUNCTION TRIM(WS-XML-LOC)
                "</loc>"
                DELIMITED SIZE INTO WS-LINE
-           DISPLAY FUNCTION TRIM(WS-LINE)
+           MOVE WS-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-LINE
            STRING "    <lastmod>"
                FUNCTION TRIM(WS-ISO-DATE)
                "</lastmod>"
                DELIMITED SIZE INTO WS-LINE
-           DISPLAY FUNCTION TRIM(WS-LINE)
-           DISPLAY "  </url>"
+           MOVE WS-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "  </url>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
 
+           ADD 1 TO WS-URLS-IN-PART
+           ADD 1 TO WS-TOTAL-URLS
            MOVE WS-TRIMMED-SLUG TO WS-CURRENT-SLUG.
+
+       EXTRACT-SITE-BASE.
+      * Pull "scheme://host" off the first POST-CANONICAL seen, for
+      * use in the sitemap-index.xml <loc> entries
+           UNSTRING WS-TRIMMED-CANONICAL DELIMITED BY "/"
+               INTO WS-URL-SCHEME WS-URL-SLASH
+                    WS-URL-HOST WS-URL-REST
+           END-UNSTRING
+           MOVE SPACES TO WS-SITE-BASE
+           STRING FUNCTION TRIM(WS-URL-SCHEME) "//"
+               FUNCTION TRIM(WS-URL-HOST)
+               DELIMITED SIZE INTO WS-SITE-BASE
+           MOVE 1 TO WS-GOT-SITE-BASE.
+
+       BUILD-PART-FILE-NAME.
+      * Builds WS-PART-FILE-NAME for WS-PART-NUM: sitemap.xml,
+      * sitemap-2.xml, ... or the --tag= variant of each
+           MOVE SPACES TO WS-PART-FILE-NAME
+           IF WS-TAG-FILTER = SPACES
+               IF WS-PART-NUM = 1
+                   MOVE "sitemap.xml" TO WS-PART-FILE-NAME
+               ELSE
+                   MOVE WS-PART-NUM TO WS-PART-NUM-DISP
+                   STRING "sitemap-"
+                       FUNCTION TRIM(WS-PART-NUM-DISP)
+                       ".xml"
+                       DELIMITED SIZE INTO WS-PART-FILE-NAME
+               END-IF
+           ELSE
+               IF WS-PART-NUM = 1
+                   STRING "sitemap-"
+                       FUNCTION TRIM(WS-TAG-FILTER)
+                       ".xml"
+                       DELIMITED SIZE INTO WS-PART-FILE-NAME
+               ELSE
+                   MOVE WS-PART-NUM TO WS-PART-NUM-DISP
+                   STRING "sitemap-"
+                       FUNCTION TRIM(WS-TAG-FILTER)
+                       "-" FUNCTION TRIM(WS-PART-NUM-DISP)
+                       ".xml"
+                       DELIMITED SIZE INTO WS-PART-FILE-NAME
+               END-IF
+           END-IF.
+
+       OPEN-NEW-PART.
+           PERFORM BUILD-PART-FILE-NAME
+
+           MOVE SPACES TO WS-OUTPUT-PATH
+           STRING FUNCTION TRIM(WS-OUTPUT-DIR) "/"
+               FUNCTION TRIM(WS-PART-FILE-NAME)
+               DELIMITED SIZE INTO WS-OUTPUT-PATH
+
+           OPEN OUTPUT OUTPUT-FILE
+           MOVE 0 TO WS-URLS-IN-PART
+           MOVE 1 TO WS-HEADER-WRITTEN
+           IF WS-PART-NUM > WS-TOTAL-PARTS
+               MOVE WS-PART-NUM TO WS-TOTAL-PARTS
+           END-IF
+
+           MOVE "<?xml version='1.0' encoding='UTF-8'?>"
+               TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-LINE
+           STRING "<urlset xmlns="
+               "'http://www.sitemaps.org/schemas/sitemap/0.9'>"
+               DELIMITED SIZE INTO WS-LINE
+           MOVE WS-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       CLOSE-CURRENT-PART.
+           MOVE "</urlset>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           CLOSE OUTPUT-FILE.
+
+       WRITE-SITEMAP-INDEX.
+      * Top-level index referencing every sitemap-*.xml part
+           MOVE SPACES TO WS-OUTPUT-PATH
+           IF WS-TAG-FILTER = SPACES
+               STRING FUNCTION TRIM(WS-OUTPUT-DIR)
+                   "/sitemap-index.xml"
+                   DELIMITED SIZE INTO WS-OUTPUT-PATH
+           ELSE
+               STRING FUNCTION TRIM(WS-OUTPUT-DIR)
+                   "/sitemap-index-" FUNCTION TRIM(WS-TAG-FILTER)
+                   ".xml"
+                   DELIMITED SIZE INTO WS-OUTPUT-PATH
+           END-IF
+
+           OPEN OUTPUT OUTPUT-FILE
+           MOVE "<?xml version='1.0' encoding='UTF-8'?>"
+               TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-LINE
+           STRING "<sitemapindex xmlns="
+               "'http://www.sitemaps.org/schemas/sitemap/0.9'>"
+               DELIMITED SIZE INTO WS-LINE
+           MOVE WS-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           PERFORM VARYING WS-PART-NUM FROM 1 BY 1
+               UNTIL WS-PART-NUM > WS-TOTAL-PARTS
+               PERFORM WRITE-INDEX-ENTRY
+           END-PERFORM
+
+           MOVE "</sitemapindex>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           CLOSE OUTPUT-FILE.
+
+       WRITE-INDEX-ENTRY.
+           PERFORM BUILD-PART-FILE-NAME
+
+           MOVE "  <sitemap>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-LINE
+           STRING "    <loc>" FUNCTION TRIM(WS-SITE-BASE) "/"
+               FUNCTION TRIM(WS-PART-FILE-NAME)
+               "</loc>"
+               DELIMITED SIZE INTO WS-LINE
+           MOVE WS-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "  </sitemap>" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       ESCAPE-FOR-XML.
+      * WS-XESC-SRC in -> WS-XESC-OUT out. Turns &, <, >, '"' and "'"
+      * into their named entities so a canonical URL containing one
+      * can't break the XML <loc> it is STRING'd into.
+           MOVE SPACES TO WS-XESC-OUT
+           MOVE 1 TO WS-XESC-PTR
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-XESC-SRC))
+               TO WS-XESC-LEN
+           PERFORM VARYING WS-XESC-I FROM 1 BY 1
+               UNTIL WS-XESC-I > WS-XESC-LEN
+               MOVE WS-XESC-SRC(WS-XESC-I:1) TO WS-XESC-ONE-CHAR
+               EVALUATE WS-XESC-ONE-CHAR
+                   WHEN "&"
+                       STRING "&amp;" DELIMITED SIZE
+                           INTO WS-XESC-OUT
+                           WITH POINTER WS-XESC-PTR
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN "<"
+                       STRING "&lt;" DELIMITED SIZE
+                           INTO WS-XESC-OUT
+                           WITH POINTER WS-XESC-PTR
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN ">"
+                       STRING "&gt;" DELIMITED SIZE
+                           INTO WS-XESC-OUT
+                           WITH POINTER WS-XESC-PTR
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN '"'
+                       STRING "&quot;" DELIMITED SIZE
+                           INTO WS-XESC-OUT
+                           WITH POINTER WS-XESC-PTR
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN "'"
+                       STRING "&apos;" DELIMITED SIZE
+                           INTO WS-XESC-OUT
+                           WITH POINTER WS-XESC-PTR
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN OTHER
+                       STRING WS-XESC-ONE-CHAR DELIMITED SIZE
+                           INTO WS-XESC-OUT
+                           WITH POINTER WS-XESC-PTR
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+               END-EVALUATE
+           END-PERFORM.
+
+       CHECK-POST-LIVE.
+      * A post is live (goes in the sitemap) unless it is still a
+      * DRAFT, or SCHEDULED for a POST-DATE later than today's run
+      * date. A blank POST-STATUS means LIVE, same as COBLOG-SITE.
+           MOVE FUNCTION TRIM(POST-STATUS) TO WS-TRIMMED-STATUS
+           EVALUATE WS-TRIMMED-STATUS
+               WHEN SPACES
+                   MOVE 1 TO WS-POST-LIVE
+               WHEN "LIVE"
+                   MOVE 1 TO WS-POST-LIVE
+               WHEN "DRAFT"
+                   MOVE 0 TO WS-POST-LIVE
+               WHEN "SCHEDULED"
+                   IF POST-DATE <= WS-RUN-DATE
+                       MOVE 1 TO WS-POST-LIVE
+                   ELSE
+                       MOVE 0 TO WS-POST-LIVE
+                   END-IF
+               WHEN OTHER
+                   MOVE 1 TO WS-POST-LIVE
+           END-EVALUATE.
